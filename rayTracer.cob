@@ -9,24 +9,175 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *> Define output file for PPM image format
-           SELECT OUTPUT-FILE ASSIGN TO "image.ppm"
+      *> Define output file for PPM image format. Assigned dynamically
+      *> from OUTPUT-FILENAME so a multi-frame batch run (see FRAME-COUNT)
+      *> can point each frame at its own image0001.ppm, image0002.ppm, etc.
+      *> instead of always writing the same "image.ppm"
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC OUTPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+      *> Define the binary counterpart of OUTPUT-FILE, used instead of
+      *> it when OUTPUT-FORMAT selects "P6". LINE SEQUENTIAL appends a
+      *> newline to every WRITE and is unusable for raw byte output, so
+      *> this FD uses plain SEQUENTIAL with a one-byte record and no
+      *> record delimiters of its own. Shares OUTPUT-FILENAME with
+      *> OUTPUT-FILE - the two FDs are never open at the same time
+           SELECT BINARY-OUTPUT-FILE ASSIGN DYNAMIC OUTPUT-FILENAME
+           ORGANIZATION IS SEQUENTIAL.
+
+      *> Define input scene file (fixed-width sphere descriptions)
+           SELECT SCENE-FILE ASSIGN TO "scene.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SCENE-FILE-STATUS.
+
+      *> Define the restart checkpoint file written every
+      *> CHECKPOINT-INTERVAL scanlines during CAMERA-RENDER, so a batch
+      *> job killed partway through a render can resume instead of
+      *> starting back over at scanline 0
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+      *> Define the render audit report file - one record appended per
+      *> run, tying the generated image back to the settings and scene
+      *> that produced it
+           SELECT REPORT-FILE ASSIGN TO "render_report.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.*> File descriptor for PPM output file
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD           PIC X(80).  *> 80-char output record
-       
-       WORKING-STORAGE SECTION. 
-      *> PPM format constants  
+
+      *> File descriptor for the binary (P6) PPM output file - one raw
+      *> byte per record, written instead of OUTPUT-FILE when the
+      *> camera's OUTPUT-FORMAT is "P6"
+       FD  BINARY-OUTPUT-FILE.
+       01  BINARY-OUTPUT-RECORD    PIC X(1).   *> Single raw output byte
+
+      *> File descriptor for the scene description input file
+      *> Each record describes one hittable object to add to the world
+       FD  SCENE-FILE.
+       01  SCENE-RECORD.
+           05  SCENE-OBJ-TYPE      PIC X(10).             *> SPHERE, PLANE, TRIANGLE
+           05  SCENE-CENTER-X      PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-CENTER-Y      PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-CENTER-Z      PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-RADIUS        PIC 9(3)V9(6).
+           05  SCENE-MATERIAL-TYPE PIC X(10).             *> LAMBERTIAN, METAL, GLASS
+           05  SCENE-ALBEDO-R      PIC 9V9(6).
+           05  SCENE-ALBEDO-G      PIC 9V9(6).
+           05  SCENE-ALBEDO-B      PIC 9V9(6).
+           05  SCENE-FUZZ          PIC 9V9(6).
+           05  SCENE-REFRACTION    PIC 9(2)V9(6).
+      *> Additional geometry for PLANE (normal) and TRIANGLE (vertices
+      *> 1 and 2 - vertex 0 reuses SCENE-CENTER-X/Y/Z above). Unused by
+      *> SPHERE records, which leave these fields zero.
+           05  SCENE-NORMAL-X      PIC S9V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-NORMAL-Y      PIC S9V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-NORMAL-Z      PIC S9V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-V1-X          PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-V1-Y          PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-V1-Z          PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-V2-X          PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-V2-Y          PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+           05  SCENE-V2-Z          PIC S9(3)V9(6)
+                                   SIGN IS LEADING SEPARATE.
+
+      *> File descriptor for the render checkpoint/restart file
+      *> Records the last scanline finished and the camera parameters
+      *> that produced it, so a resumed run can confirm the checkpoint
+      *> actually matches the render it is about to continue
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-J             PIC 9(3).
+           05  CKPT-COMPLETE-FLAG      PIC 9.
+           05  CKPT-IMAGE-WIDTH        PIC 9(3).
+           05  CKPT-IMAGE-HEIGHT       PIC 9(3).
+           05  CKPT-SAMPLES-PER-PIXEL  PIC 9(3).
+           05  CKPT-MAX-DEPTH          PIC 9(3).
+           05  CKPT-ASPECT-RATIO       PIC 9V9(6).
+           05  CKPT-FRAME-NUMBER       PIC 9(3).
+           05  CKPT-COMPLETED-FRAMES   PIC 9(3).
+
+      *> File descriptor for the render audit report file
+      *> One record is appended to this file per run, capturing the
+      *> camera parameters, scene size, ray count and timing for the
+      *> image that run produced
+       FD  REPORT-FILE.
+       01  REPORT-RECORD.
+           05  RPT-IMAGE-WIDTH         PIC 9(3).
+           05  RPT-IMAGE-HEIGHT        PIC 9(3).
+           05  RPT-ASPECT-RATIO        PIC 9V9(6).
+           05  RPT-SAMPLES-PER-PIXEL   PIC 9(3).
+           05  RPT-MAX-DEPTH           PIC 9(3).
+           05  RPT-HITTABLE-COUNT      PIC 9(3).
+           05  RPT-TOTAL-RAYS-CAST     PIC 9(9).
+           05  RPT-START-TIMESTAMP     PIC X(21).
+           05  RPT-END-TIMESTAMP       PIC X(21).
+           05  RPT-OUTPUT-FORMAT       PIC X(02).
+           05  RPT-FRAME-NUMBER        PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+      *> Scene file status and switches (equivalent to ifstream state)
+       01  SCENE-FILE-VARS.
+           05  SCENE-FILE-STATUS   PIC X(02) VALUE "00".  *> File status code
+           05  SCENE-EOF-SWITCH    PIC 9 VALUE 0.          *> 1 = end of scene file
+           05  SCENE-OBJECT-COUNT  PIC 9(3) VALUE 0.       *> Records read from file
+
+      *> Checkpoint/restart working variables
+       01  CHECKPOINT-VARS.
+           05  CHECKPOINT-FILE-STATUS   PIC X(02) VALUE "00". *> File status code
+           05  CHECKPOINT-INTERVAL      PIC 9(3) VALUE 10.  *> Scanlines per checkpoint
+           05  CHECKPOINT-RESUME-SWITCH PIC 9 VALUE 0.       *> 1 = resuming a prior run
+           05  CHECKPOINT-RESTART-J     PIC 9(3) VALUE 0.    *> Scanline to resume from
+           05  CHECKPOINT-START-J       PIC 9(3) VALUE 0.    *> First J for the main loop
+
+      *> Render audit report working variables
+       01  REPORT-VARS.
+           05  REPORT-FILE-STATUS       PIC X(02) VALUE "00". *> File status code
+           05  RENDER-START-TIMESTAMP   PIC X(21) VALUE SPACES.
+           05  RENDER-END-TIMESTAMP     PIC X(21) VALUE SPACES.
+
+      *> Multi-frame batch working variables - MAIN-PROGRAM loops over
+      *> FRAME-COUNT frames, re-running CAMERA-INITIALIZE/CAMERA-RENDER
+      *> each pass and orbiting LOOK-FROM around LOOK-AT between frames
+       01  FRAME-VARS.
+           05  FRAME-NUMBER         PIC 9(3) VALUE 0.       *> Current frame, 1-based
+           05  FRAME-START-NUMBER   PIC 9(3) VALUE 1.        *> First frame to render this run
+           05  FRAME-NUMBER-DISPLAY PIC 9(4).                *> Zero-padded for the filename
+           05  OUTPUT-FILENAME      PIC X(20) VALUE "image.ppm". *> Current frame's PPM file
+
+      *> Working variables for orbiting LOOK-FROM around LOOK-AT in the
+      *> X-Z plane by FRAME-DELTA-DEGREES between frames
+       01  FRAME-ROTATE-VARS.
+           05  ROTATE-DX            PIC S9(3)V9(6) COMP-3.
+           05  ROTATE-DZ            PIC S9(3)V9(6) COMP-3.
+           05  ROTATE-NEW-DX        PIC S9(3)V9(6) COMP-3.
+           05  ROTATE-NEW-DZ        PIC S9(3)V9(6) COMP-3.
+           05  FRAME-SKIP-DEGREES   PIC S9(6)V9(6) COMP-3.   *> Total orbit angle skipped on resume
+
+      *> PPM format constants
        01  MAX-COLOR-VALUE         PIC 9(3) VALUE 255.  *> Max RGB value for PPM
-       
+
       *> Loop iteration variables
        01  LOOP-COUNTERS.
            05  I                   PIC 9(3) VALUE 0.  *> X-axis pixel counter
            05  J                   PIC 9(3) VALUE 0.  *> Y-axis pixel counter
            05  SAMPLE              PIC 9(3) VALUE 0.  *> Sample counter for antialiasing
+           05  BINARY-CHAR-INDEX   PIC 9(3) VALUE 0.  *> Index into a text buffer emitted byte-by-byte in P6 mode
            
       *> Sample offset working variables (for random sampling)
        01  SAMPLE-WORK-VARS.
@@ -54,17 +205,17 @@
            05  COLOR-MULTIPLIER    PIC 9(3)V9(3) COMP-3 VALUE 255.999.  *> Scale factor
        
       *> Output formatting variables
-       01  OUTPUT-LINE             PIC X(20).  *> Formatted pixel RGB values
-       01  HEADER-LINE             PIC X(20).  *> PPM header format line
-       01  DIMENSION-LINE          PIC X(20).  *> Image dimensions line
-       01  MAX-COLOR-LINE          PIC X(10).  *> Maximum color value line
-       01  PROGRESS-LINE           PIC X(50).  *> Progress display formatting
+       01  OUTPUT-LINE             PIC X(20) VALUE SPACES.  *> Formatted pixel RGB values
+       01  HEADER-LINE             PIC X(20) VALUE SPACES.  *> PPM header format line
+       01  DIMENSION-LINE          PIC X(20) VALUE SPACES.  *> Image dimensions line
+       01  MAX-COLOR-LINE          PIC X(10) VALUE SPACES.  *> Maximum color value line
+       01  PROGRESS-LINE           PIC X(50) VALUE SPACES.  *> Progress display formatting
        01  SCANLINES-REMAINING     PIC 9(3).   *> Countdown for progress
        
       *>****************************************************************
       *> VEC3 DATA STRUCTURES - 3D Vector Support                      *
       *>****************************************************************
-     *> Primary vector structures (equivalent to vec3 objects)
+      *> Primary vector structures (equivalent to vec3 objects)
        01  VEC3-A.                             *> First vector
            05  VEC3-A-X            PIC S9(3)V9(6) COMP-3.  *> X component (-999.999999 to +999.999999)
            05  VEC3-A-Y            PIC S9(3)V9(6) COMP-3.  *> Y component (-999.999999 to +999.999999)  
@@ -92,7 +243,7 @@
            05  VEC3-LENGTH-SQR     PIC 9(6)V9(6) COMP-3.   *> Length squared (larger for squared values)
            05  VEC3-DOT-PRODUCT    PIC S9(6)V9(6) COMP-3.  *> Dot product result (can be large)
            05  VEC3-TEMP-CALC      PIC S9(3)V9(6) COMP-3.  *> General temp calc         
-       01  VEC3-OUTPUT-LINE        PIC X(40).  *> For vector display
+       01  VEC3-OUTPUT-LINE        PIC X(40) VALUE SPACES.  *> For vector display
       *> Display formatting variables (COMP-3 cannot be used in STRING)
        01  VEC3-DISPLAY-VARS.                  *> For STRING operations
            05  VEC3-DISPLAY-X      PIC -(6)9.9(6).  *> X component in display format
@@ -113,8 +264,16 @@
            05  COLOR-R-BYTE        PIC 9(3).            *> Red byte value (0-255)
            05  COLOR-G-BYTE        PIC 9(3).            *> Green byte value (0-255)  
            05  COLOR-B-BYTE        PIC 9(3).            *> Blue byte value (0-255)
-           05  COLOR-OUTPUT-LINE   PIC X(20).           *> Formatted color output
-       
+           05  COLOR-OUTPUT-LINE   PIC X(20) VALUE SPACES. *> Formatted color output
+
+      *> Working variables for raw binary (P6) output - writing the PPM
+      *> header and pixel bytes through BINARY-OUTPUT-FILE one byte at
+      *> a time, since that FD's record is only a single PIC X(1)
+       01  BINARY-OUTPUT-VARS.
+           05  BINARY-BYTE-VALUE   PIC 9(3).              *> Numeric byte value (0-255) to emit raw
+           05  BINARY-HEADER-TEXT  PIC X(20) VALUE SPACES. *> Header text being emitted byte-by-byte
+           05  BINARY-HEADER-LEN   PIC 9(3).              *> Length of BINARY-HEADER-TEXT to emit
+
       *>****************************************************************
       *> RAY DATA STRUCTURES - 3D Ray Support (ray = origin + t*dir)   *
       *>****************************************************************
@@ -159,7 +318,23 @@
            05  ASPECT-RATIO        PIC 9V9(6) COMP-3 VALUE 1.0.      *> Ratio of image width over height
            05  IMAGE-WIDTH         PIC 9(3) VALUE 100.                *> Rendered image width in pixel count
            05  SAMPLES-PER-PIXEL   PIC 9(3) VALUE 10.                 *> Count of random samples for each pixel
-           
+           05  MAX-DEPTH           PIC 9(3) VALUE 50.                 *> Max ray bounce recursion depth
+           05  VFOV                PIC 9(3)V9(6) COMP-3 VALUE 90.0.  *> Vertical field of view (degrees)
+           05  LOOK-FROM-X         PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Camera position X (point3 lookfrom)
+           05  LOOK-FROM-Y         PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Camera position Y
+           05  LOOK-FROM-Z         PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Camera position Z
+           05  LOOK-AT-X           PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Point camera is looking at X (point3 lookat)
+           05  LOOK-AT-Y           PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Point camera is looking at Y
+           05  LOOK-AT-Z           PIC S9(3)V9(6) COMP-3 VALUE -1.0. *> Point camera is looking at Z
+           05  VUP-X               PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Camera-relative "up" direction X (vec3 vup)
+           05  VUP-Y               PIC S9(3)V9(6) COMP-3 VALUE 1.0.  *> Camera-relative "up" direction Y
+           05  VUP-Z               PIC S9(3)V9(6) COMP-3 VALUE 0.0.  *> Camera-relative "up" direction Z
+           05  DEFOCUS-ANGLE       PIC 9(3)V9(6) COMP-3 VALUE 0.0.   *> Variation angle of rays through each pixel
+           05  FOCUS-DIST          PIC 9(3)V9(6) COMP-3 VALUE 1.0.   *> Distance from lookfrom to plane of perfect focus
+           05  OUTPUT-FORMAT       PIC X(02) VALUE "P3".             *> PPM output format: P3 (ASCII) or P6 (binary)
+           05  FRAME-COUNT         PIC 9(3) VALUE 1.                 *> Frames to render (1 = single still image)
+           05  FRAME-DELTA-DEGREES PIC S9(3)V9(6) COMP-3 VALUE 0.0.   *> LOOK-FROM orbit step around LOOK-AT per frame
+
       *> Private Camera Variables (equivalent to C++ private variables)
       *> These are calculated internally by initialize()
        01  CAMERA-PRIVATE-VARS.
@@ -177,7 +352,22 @@
            05  PIXEL-DELTA-V-X     PIC S9V9(6) COMP-3.                *> Offset to pixel below X
            05  PIXEL-DELTA-V-Y     PIC S9V9(6) COMP-3.                *> Offset to pixel below Y
            05  PIXEL-DELTA-V-Z     PIC S9V9(6) COMP-3.                *> Offset to pixel below Z
-           
+           05  CAMERA-BASIS-U-X    PIC S9V9(6) COMP-3.                *> Camera frame basis vector u (X)
+           05  CAMERA-BASIS-U-Y    PIC S9V9(6) COMP-3.                *> Camera frame basis vector u (Y)
+           05  CAMERA-BASIS-U-Z    PIC S9V9(6) COMP-3.                *> Camera frame basis vector u (Z)
+           05  CAMERA-BASIS-V-X    PIC S9V9(6) COMP-3.                *> Camera frame basis vector v (X)
+           05  CAMERA-BASIS-V-Y    PIC S9V9(6) COMP-3.                *> Camera frame basis vector v (Y)
+           05  CAMERA-BASIS-V-Z    PIC S9V9(6) COMP-3.                *> Camera frame basis vector v (Z)
+           05  CAMERA-BASIS-W-X    PIC S9V9(6) COMP-3.                *> Camera frame basis vector w (X)
+           05  CAMERA-BASIS-W-Y    PIC S9V9(6) COMP-3.                *> Camera frame basis vector w (Y)
+           05  CAMERA-BASIS-W-Z    PIC S9V9(6) COMP-3.                *> Camera frame basis vector w (Z)
+           05  DEFOCUS-DISK-U-X    PIC S9V9(6) COMP-3.                *> Defocus disk horizontal radius vector X
+           05  DEFOCUS-DISK-U-Y    PIC S9V9(6) COMP-3.                *> Defocus disk horizontal radius vector Y
+           05  DEFOCUS-DISK-U-Z    PIC S9V9(6) COMP-3.                *> Defocus disk horizontal radius vector Z
+           05  DEFOCUS-DISK-V-X    PIC S9V9(6) COMP-3.                *> Defocus disk vertical radius vector X
+           05  DEFOCUS-DISK-V-Y    PIC S9V9(6) COMP-3.                *> Defocus disk vertical radius vector Y
+           05  DEFOCUS-DISK-V-Z    PIC S9V9(6) COMP-3.                *> Defocus disk vertical radius vector Z
+
       *> Legacy support structures (for backward compatibility)
        01  CAMERA-PARAMS.
            05  FOCAL-LENGTH        PIC 9V9(6) COMP-3 VALUE 1.0.      *> Camera focal length
@@ -210,7 +400,10 @@
            05  RAY-DIR-CALC-X      PIC S9V9(6) COMP-3.               *> Ray direction X
            05  RAY-DIR-CALC-Y      PIC S9V9(6) COMP-3.               *> Ray direction Y
            05  RAY-DIR-CALC-Z      PIC S9V9(6) COMP-3.               *> Ray direction Z
-           
+           05  GET-RAY-ORIGIN-X    PIC S9V9(6) COMP-3.                *> Ray origin X (center or defocus sample)
+           05  GET-RAY-ORIGIN-Y    PIC S9V9(6) COMP-3.                *> Ray origin Y
+           05  GET-RAY-ORIGIN-Z    PIC S9V9(6) COMP-3.                *> Ray origin Z
+
       *>****************************************************************
       *> SPHERE INTERSECTION DATA - Ray-Sphere Collision Detection     *
       *>****************************************************************
@@ -230,7 +423,117 @@
            05  SPHERE-H            PIC S9(3)V9(6) COMP-3.           *> Dot product of direction and oc
            05  SPHERE-C            PIC S9(6)V9(6) COMP-3.           *> oc.length_squared - radius²
            05  SPHERE-DISCRIMINANT PIC S9(6)V9(6) COMP-3.           *> h²-ac discriminant
-           
+
+      *>****************************************************************
+      *> PLANE INTERSECTION DATA - Ray-Plane Collision Detection       *
+      *>****************************************************************
+      *> Plane parameters for intersection testing (point + normal form)
+       01  PLANE-DATA.
+           05  PLANE-POINT-X       PIC S9(3)V9(6) COMP-3.           *> Point on the plane X
+           05  PLANE-POINT-Y       PIC S9(3)V9(6) COMP-3.           *> Point on the plane Y
+           05  PLANE-POINT-Z       PIC S9(3)V9(6) COMP-3.           *> Point on the plane Z
+           05  PLANE-NORMAL-X      PIC S9V9(6) COMP-3.              *> Unit plane normal X
+           05  PLANE-NORMAL-Y      PIC S9V9(6) COMP-3.              *> Unit plane normal Y
+           05  PLANE-NORMAL-Z      PIC S9V9(6) COMP-3.              *> Unit plane normal Z
+
+      *> Ray-plane intersection working variables
+       01  PLANE-INTERSECTION-VARS.
+           05  PLANE-DENOM         PIC S9V9(6) COMP-3.              *> dot(normal, ray direction)
+           05  PLANE-T             PIC S9(6)V9(6) COMP-3.           *> Solved ray parameter t
+
+      *>****************************************************************
+      *> TRIANGLE INTERSECTION DATA - Ray-Triangle Collision Detection *
+      *>****************************************************************
+      *> Triangle parameters for intersection testing (three vertices)
+       01  TRIANGLE-DATA.
+           05  TRIANGLE-V0-X       PIC S9(3)V9(6) COMP-3.           *> Vertex 0
+           05  TRIANGLE-V0-Y       PIC S9(3)V9(6) COMP-3.
+           05  TRIANGLE-V0-Z       PIC S9(3)V9(6) COMP-3.
+           05  TRIANGLE-V1-X       PIC S9(3)V9(6) COMP-3.           *> Vertex 1
+           05  TRIANGLE-V1-Y       PIC S9(3)V9(6) COMP-3.
+           05  TRIANGLE-V1-Z       PIC S9(3)V9(6) COMP-3.
+           05  TRIANGLE-V2-X       PIC S9(3)V9(6) COMP-3.           *> Vertex 2
+           05  TRIANGLE-V2-Y       PIC S9(3)V9(6) COMP-3.
+           05  TRIANGLE-V2-Z       PIC S9(3)V9(6) COMP-3.
+
+      *> Ray-triangle intersection working variables (Moller-Trumbore)
+       01  TRIANGLE-INTERSECTION-VARS.
+           05  TRIANGLE-EDGE1-X    PIC S9(6)V9(6) COMP-3.           *> v1 - v0
+           05  TRIANGLE-EDGE1-Y    PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-EDGE1-Z    PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-EDGE2-X    PIC S9(6)V9(6) COMP-3.           *> v2 - v0
+           05  TRIANGLE-EDGE2-Y    PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-EDGE2-Z    PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-H-X        PIC S9(6)V9(6) COMP-3.           *> cross(ray dir, edge2)
+           05  TRIANGLE-H-Y        PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-H-Z        PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-A          PIC S9(6)V9(6) COMP-3.           *> dot(edge1, h)
+           05  TRIANGLE-F          PIC S9(7)V9(6) COMP-3.           *> 1 / a
+           05  TRIANGLE-S-X        PIC S9(6)V9(6) COMP-3.           *> ray origin - v0
+           05  TRIANGLE-S-Y        PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-S-Z        PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-U          PIC S9(6)V9(6) COMP-3.           *> barycentric u
+           05  TRIANGLE-Q-X        PIC S9(6)V9(6) COMP-3.           *> cross(s, edge1)
+           05  TRIANGLE-Q-Y        PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-Q-Z        PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-V          PIC S9(6)V9(6) COMP-3.           *> barycentric v
+           05  TRIANGLE-T          PIC S9(6)V9(6) COMP-3.           *> Solved ray parameter t
+           05  TRIANGLE-NORMAL-X   PIC S9(6)V9(6) COMP-3.           *> cross(edge1, edge2)
+           05  TRIANGLE-NORMAL-Y   PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-NORMAL-Z   PIC S9(6)V9(6) COMP-3.
+           05  TRIANGLE-NORMAL-LENSQ PIC 9(6)V9(6) COMP-3.          *> |normal|²
+           05  TRIANGLE-NORMAL-LEN   PIC 9(6)V9(6) COMP-3.          *> |normal|
+
+      *>****************************************************************
+      *> MATERIAL CLASS - Diffuse/Metal/Glass Surface Scattering        *
+      *>****************************************************************
+      *> Scratch parameters used to assign a material when an object is
+      *> constructed (equivalent to passing a shared_ptr<material>)
+       01  MATERIAL-PARAMS.
+           05  MATERIAL-PARAM-TYPE              PIC X(10).           *> LAMBERTIAN/METAL/GLASS
+           05  MATERIAL-PARAM-ALBEDO-R          PIC 9V9(6) COMP-3.
+           05  MATERIAL-PARAM-ALBEDO-G          PIC 9V9(6) COMP-3.
+           05  MATERIAL-PARAM-ALBEDO-B          PIC 9V9(6) COMP-3.
+           05  MATERIAL-PARAM-FUZZ              PIC 9V9(6) COMP-3.
+           05  MATERIAL-PARAM-REFRACTION-INDEX  PIC 9(2)V9(6) COMP-3.
+
+      *> Working variables for the scatter() methods (equivalent to
+      *> material::scatter's scattered ray / attenuation outputs)
+       01  SCATTER-WORK-VARS.
+           05  SCATTER-DIR-X       PIC S9V9(6) COMP-3.               *> Scattered ray direction
+           05  SCATTER-DIR-Y       PIC S9V9(6) COMP-3.
+           05  SCATTER-DIR-Z       PIC S9V9(6) COMP-3.
+           05  SCATTER-ATTEN-R     PIC 9V9(6) COMP-3.                *> Attenuation color
+           05  SCATTER-ATTEN-G     PIC 9V9(6) COMP-3.
+           05  SCATTER-ATTEN-B     PIC 9V9(6) COMP-3.
+           05  SCATTER-OCCURRED    PIC 9 VALUE 0.                    *> 1=ray scattered, 0=absorbed
+           05  RANDOM-UNIT-X       PIC S9V9(6) COMP-3.               *> random_unit_vector() result
+           05  RANDOM-UNIT-Y       PIC S9V9(6) COMP-3.
+           05  RANDOM-UNIT-Z       PIC S9V9(6) COMP-3.
+           05  RANDOM-VECTOR-FOUND PIC 9 VALUE 0.                    *> Rejection sampling switch
+           05  REFLECT-DOT         PIC S9V9(6) COMP-3.               *> dot(v, n) for reflect()
+           05  REFRACT-COS-THETA   PIC S9V9(6) COMP-3.
+           05  REFRACT-SIN-THETA   PIC S9V9(6) COMP-3.
+           05  REFRACT-RATIO       PIC S9(2)V9(6) COMP-3.
+           05  REFRACT-CANNOT      PIC 9 VALUE 0.                    *> 1=total internal reflection
+           05  REFLECTANCE-R0      PIC S9V9(6) COMP-3.
+           05  REFLECTANCE-VALUE   PIC S9V9(6) COMP-3.
+
+      *> Ray bounce working variables (equivalent to the recursion depth
+      *> parameter and accumulated color/attenuation of a recursive
+      *> ray_color() call, unrolled into an iterative loop)
+       01  RAY-BOUNCE-VARS.
+           05  BOUNCE-DEPTH        PIC 9(3).                          *> Remaining bounces allowed
+           05  ACCUM-ATTEN-R       PIC 9V9(6) COMP-3.                 *> Attenuation product so far
+           05  ACCUM-ATTEN-G       PIC 9V9(6) COMP-3.
+           05  ACCUM-ATTEN-B       PIC 9V9(6) COMP-3.
+           05  BOUNCE-COLOR-R      PIC 9V9(6) COMP-3.                 *> Color the bounce resolved to
+           05  BOUNCE-COLOR-G      PIC 9V9(6) COMP-3.
+           05  BOUNCE-COLOR-B      PIC 9V9(6) COMP-3.
+           05  BOUNCE-RESOLVED     PIC 9 VALUE 0.                     *> 1=loop has a final color
+      *> Rays traced this run, including bounces
+           05  TOTAL-RAYS-CAST     PIC 9(9) COMP-3 VALUE 0.
+
       *>****************************************************************
       *> HITTABLE ABSTRACT CLASS - Polymorphic Object System           *
       *>****************************************************************
@@ -247,19 +550,53 @@
                10  HIT-NORMAL-Z    PIC S9V9(6) COMP-3.     *> Normal Z component (can stay smaller)
            05  HIT-T               PIC S9(6)V9(6) COMP-3.   *> Ray parameter t (distance) - larger
            05  HIT-FRONT-FACE      PIC 9 VALUE 0.           *> 1=ray hits front face, 0=back face
-           05  HIT-OCCURRED        PIC 9 VALUE 0.           *> 1=hit detected, 0=no hit           
+           05  HIT-OCCURRED        PIC 9 VALUE 0.           *> 1=hit detected, 0=no hit
+           05  HIT-MATERIAL.                       *> Material carried along with the hit
+               10  HIT-MATERIAL-TYPE             PIC X(10).
+               10  HIT-MATERIAL-ALBEDO-R         PIC 9V9(6) COMP-3.
+               10  HIT-MATERIAL-ALBEDO-G         PIC 9V9(6) COMP-3.
+               10  HIT-MATERIAL-ALBEDO-B         PIC 9V9(6) COMP-3.
+               10  HIT-MATERIAL-FUZZ             PIC 9V9(6) COMP-3.
+               10  HIT-MATERIAL-REFRACTION-INDEX PIC 9(2)V9(6) COMP-3.
       *> Hittable object structure (equivalent to abstract hittable class)
       *> Uses discriminated union pattern for polymorphism
        01  HITTABLE-OBJECT.
            05  HITTABLE-TYPE       PIC X(10).            *> Object type discriminator
-           05  HITTABLE-DATA       PIC X(50).            *> Variant data (union-like)
-            05  SPHERE-OBJ REDEFINES HITTABLE-DATA.      *> Sphere object data
-               10  SPHERE-OBJ-CENTER-X PIC S9(3)V9(6) COMP-3. *> Allow larger values
-               10  SPHERE-OBJ-CENTER-Y PIC S9(3)V9(6) COMP-3. *> Allow -100.5
-               10  SPHERE-OBJ-CENTER-Z PIC S9(3)V9(6) COMP-3. *> Allow negative Z
-               10  SPHERE-OBJ-RADIUS   PIC 9(3)V9(6) COMP-3.  *> Allow radius up to 999.999999
-               10  FILLER              PIC X(10).             *> Adjust padding             
-   *> Ray intersection parameters (equivalent to function parameters)
+           05  HITTABLE-DATA.                            *> Variant data (union-like)
+               10  HITTABLE-GEOM   PIC X(60).             *> Shape-specific geometry
+               10  SPHERE-OBJ REDEFINES HITTABLE-GEOM.   *> Sphere object data
+                   15  SPHERE-OBJ-CENTER-X PIC S9(3)V9(6) COMP-3. *> Allow larger values
+                   15  SPHERE-OBJ-CENTER-Y PIC S9(3)V9(6) COMP-3. *> Allow -100.5
+                   15  SPHERE-OBJ-CENTER-Z PIC S9(3)V9(6) COMP-3. *> Allow negative Z
+                   15  SPHERE-OBJ-RADIUS   PIC 9(3)V9(6) COMP-3.  *> Allow radius up to 999.999999
+                   15  FILLER              PIC X(40).             *> Adjust padding
+               10  PLANE-OBJ REDEFINES HITTABLE-GEOM.    *> Plane object data
+                   15  PLANE-OBJ-POINT-X   PIC S9(3)V9(6) COMP-3. *> Point on the plane
+                   15  PLANE-OBJ-POINT-Y   PIC S9(3)V9(6) COMP-3.
+                   15  PLANE-OBJ-POINT-Z   PIC S9(3)V9(6) COMP-3.
+                   15  PLANE-OBJ-NORMAL-X  PIC S9V9(6) COMP-3.    *> Unit plane normal
+                   15  PLANE-OBJ-NORMAL-Y  PIC S9V9(6) COMP-3.
+                   15  PLANE-OBJ-NORMAL-Z  PIC S9V9(6) COMP-3.
+                   15  FILLER              PIC X(33).             *> Adjust padding
+               10  TRIANGLE-OBJ REDEFINES HITTABLE-GEOM. *> Triangle object data
+                   15  TRIANGLE-OBJ-V0-X   PIC S9(3)V9(6) COMP-3. *> Vertex 0
+                   15  TRIANGLE-OBJ-V0-Y   PIC S9(3)V9(6) COMP-3.
+                   15  TRIANGLE-OBJ-V0-Z   PIC S9(3)V9(6) COMP-3.
+                   15  TRIANGLE-OBJ-V1-X   PIC S9(3)V9(6) COMP-3. *> Vertex 1
+                   15  TRIANGLE-OBJ-V1-Y   PIC S9(3)V9(6) COMP-3.
+                   15  TRIANGLE-OBJ-V1-Z   PIC S9(3)V9(6) COMP-3.
+                   15  TRIANGLE-OBJ-V2-X   PIC S9(3)V9(6) COMP-3. *> Vertex 2
+                   15  TRIANGLE-OBJ-V2-Y   PIC S9(3)V9(6) COMP-3.
+                   15  TRIANGLE-OBJ-V2-Z   PIC S9(3)V9(6) COMP-3.
+                   15  FILLER              PIC X(15).             *> Adjust padding
+               10  HITTABLE-MATERIAL.                    *> Material assigned to this object
+                   15  MATERIAL-TYPE              PIC X(10).  *> LAMBERTIAN, METAL or GLASS
+                   15  MATERIAL-ALBEDO-R          PIC 9V9(6) COMP-3. *> Diffuse/metal albedo red
+                   15  MATERIAL-ALBEDO-G          PIC 9V9(6) COMP-3. *> Diffuse/metal albedo green
+                   15  MATERIAL-ALBEDO-B          PIC 9V9(6) COMP-3. *> Diffuse/metal albedo blue
+                   15  MATERIAL-FUZZ              PIC 9V9(6) COMP-3. *> Metal fuzziness [0,1]
+                   15  MATERIAL-REFRACTION-INDEX  PIC 9(2)V9(6) COMP-3. *> Glass refraction index
+      *> Ray intersection parameters (equivalent to function parameters)
        01  HITTABLE-HIT-PARAMS.
            05  HIT-RAY-T.                              *> Ray t interval parameter
                10  HIT-RAY-T-MIN   PIC S9(6)V9(6) COMP-3.  *> Minimum t value
@@ -268,7 +605,7 @@
       *>****************************************************************
       *> SPHERE CLASS - Concrete Hittable Implementation               *
       *>****************************************************************
-     *> Sphere working variables for enhanced intersection calculations
+      *> Sphere working variables for enhanced intersection calculations
        01  SPHERE-WORK-VARS.
            05  SPHERE-SQRTD        PIC S9(3)V9(6) COMP-3.  *> Square root of discriminant
            05  SPHERE-ROOT1        PIC S9(6)V9(6) COMP-3.  *> First intersection root - larger
@@ -292,13 +629,54 @@
            05  HITTABLE-OBJECTS OCCURS 100 TIMES.             *> Array of objects
                10  HITTABLE-ACTIVE PIC 9 VALUE 0.             *> 1=active, 0=empty slot
                10  HITTABLE-TYPE   PIC X(10).                 *> Object type discriminator
-               10  HITTABLE-DATA   PIC X(50).                 *> Object-specific data (union)
-                    10  SPHERE-OBJ REDEFINES HITTABLE-DATA.        *> Sphere object data
-                   15  SPHERE-OBJ-CENTER-X PIC S9(3)V9(6) COMP-3.
-                   15  SPHERE-OBJ-CENTER-Y PIC S9(3)V9(6) COMP-3.
-                   15  SPHERE-OBJ-CENTER-Z PIC S9(3)V9(6) COMP-3.
-                   15  SPHERE-OBJ-RADIUS   PIC 9(3)V9(6) COMP-3.
-                   15  FILLER              PIC X(10).     *> Adjust padding                 
+      *> Axis-aligned bounding box, computed once by HITTABLE-LIST-ADD,
+      *> used by HITTABLE-LIST-HIT as a cheap reject before the more
+      *> expensive per-type intersection math. HITTABLE-BOUNDED = 0
+      *> for unbounded shapes (e.g. PLANE), which always fall through
+      *> to the full test since they have no finite box to check
+               10  HITTABLE-BOUNDED PIC 9 VALUE 0.            *> 1=box below is valid, 0=always test
+               10  HITTABLE-BBOX.
+                   15  BBOX-MIN-X  PIC S9(6)V9(6) COMP-3.
+                   15  BBOX-MIN-Y  PIC S9(6)V9(6) COMP-3.
+                   15  BBOX-MIN-Z  PIC S9(6)V9(6) COMP-3.
+                   15  BBOX-MAX-X  PIC S9(6)V9(6) COMP-3.
+                   15  BBOX-MAX-Y  PIC S9(6)V9(6) COMP-3.
+                   15  BBOX-MAX-Z  PIC S9(6)V9(6) COMP-3.
+               10  HITTABLE-DATA.                             *> Object-specific data (union)
+                   15  HITTABLE-GEOM  PIC X(60).               *> Shape-specific geometry
+                   15  SPHERE-OBJ REDEFINES HITTABLE-GEOM.    *> Sphere object data
+                       20  SPHERE-OBJ-CENTER-X PIC S9(3)V9(6) COMP-3.
+                       20  SPHERE-OBJ-CENTER-Y PIC S9(3)V9(6) COMP-3.
+                       20  SPHERE-OBJ-CENTER-Z PIC S9(3)V9(6) COMP-3.
+                       20  SPHERE-OBJ-RADIUS   PIC 9(3)V9(6) COMP-3.
+                       20  FILLER              PIC X(40).     *> Adjust padding
+                   15  PLANE-OBJ REDEFINES HITTABLE-GEOM.
+                       20  PLANE-OBJ-POINT-X   PIC S9(3)V9(6) COMP-3.
+                       20  PLANE-OBJ-POINT-Y   PIC S9(3)V9(6) COMP-3.
+                       20  PLANE-OBJ-POINT-Z   PIC S9(3)V9(6) COMP-3.
+                       20  PLANE-OBJ-NORMAL-X  PIC S9V9(6) COMP-3.
+                       20  PLANE-OBJ-NORMAL-Y  PIC S9V9(6) COMP-3.
+                       20  PLANE-OBJ-NORMAL-Z  PIC S9V9(6) COMP-3.
+                       20  FILLER              PIC X(33).     *> Adjust padding
+                   15  TRIANGLE-OBJ REDEFINES HITTABLE-GEOM.
+                       20  TRIANGLE-OBJ-V0-X   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V0-Y   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V0-Z   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V1-X   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V1-Y   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V1-Z   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V2-X   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V2-Y   PIC S9(3)V9(6) COMP-3.
+                       20  TRIANGLE-OBJ-V2-Z   PIC S9(3)V9(6) COMP-3.
+                       20  FILLER              PIC X(15).     *> Adjust padding
+                   15  HITTABLE-MATERIAL.                     *> Material assigned to this object
+                       20  MATERIAL-TYPE              PIC X(10).
+                       20  MATERIAL-ALBEDO-R          PIC 9V9(6) COMP-3.
+                       20  MATERIAL-ALBEDO-G          PIC 9V9(6) COMP-3.
+                       20  MATERIAL-ALBEDO-B          PIC 9V9(6) COMP-3.
+                       20  MATERIAL-FUZZ              PIC 9V9(6) COMP-3.
+                       20  MATERIAL-REFRACTION-INDEX  PIC 9(2)V9(6)
+                           COMP-3.
         *> Working variables for HittableList operations
        01  HITTABLE-LIST-VARS.
            05  LIST-INDEX          PIC 9(3).                   *> Loop counter for list iteration
@@ -306,7 +684,17 @@
            05  SLOT-FOUND          PIC 9 VALUE 0.              *> 1=found empty slot, 0=list full
            05  CLOSEST-T           PIC S9(6)V9(6) COMP-3.      *> Closest intersection distance (larger)
            05  HIT-ANYTHING        PIC 9 VALUE 0.              *> 1=found any hit, 0=no hits
-           05  TEMP-TMIN           PIC S9(3)V9(6) COMP-3.      *> Temporary storage for ray tmin           
+           05  TEMP-TMIN           PIC S9(3)V9(6) COMP-3.      *> Temporary storage for ray tmin
+
+      *> Working variables for the bounding-box reject test performed
+      *> by HITTABLE-LIST-HIT before the full per-type intersection math
+       01  BBOX-TEST-VARS.
+           05  BBOX-TMIN           PIC S9(6)V9(6) COMP-3.  *> Slab-narrowed ray tmin
+           05  BBOX-TMAX           PIC S9(6)V9(6) COMP-3.  *> Slab-narrowed ray tmax
+           05  BBOX-T0             PIC S9(6)V9(6) COMP-3.  *> Near plane t for current axis
+           05  BBOX-T1             PIC S9(6)V9(6) COMP-3.  *> Far plane t for current axis
+           05  BBOX-TEMP           PIC S9(6)V9(6) COMP-3.  *> Swap scratch when t0 > t1
+           05  BBOX-REJECTED       PIC 9 VALUE 0.          *> 1=ray misses box, 0=may hit
       *> Temporary hit record for list processing (equivalent to temp_rec)
        01  TEMP-HIT-RECORD.
            05  TEMP-HIT-POINT.
@@ -320,6 +708,14 @@
            05  TEMP-HIT-T          PIC S9(6)V9(6) COMP-3.   *> Distance - larger range
            05  TEMP-HIT-FRONT-FACE PIC 9 VALUE 0.
            05  TEMP-HIT-OCCURRED   PIC 9 VALUE 0.
+           05  TEMP-HIT-MATERIAL.
+               10  TEMP-HIT-MATERIAL-TYPE             PIC X(10).
+               10  TEMP-HIT-MATERIAL-ALBEDO-R         PIC 9V9(6) COMP-3.
+               10  TEMP-HIT-MATERIAL-ALBEDO-G         PIC 9V9(6) COMP-3.
+               10  TEMP-HIT-MATERIAL-ALBEDO-B         PIC 9V9(6) COMP-3.
+               10  TEMP-HIT-MATERIAL-FUZZ             PIC 9V9(6) COMP-3.
+               10  TEMP-HIT-MATERIAL-REFRACTION-INDEX PIC 9(2)V9(6)
+                   COMP-3.
            
       *>****************************************************************
       *> MATHEMATICAL CONSTANTS - Ray Tracing Utilities (rtweekend.h)  *
@@ -365,10 +761,43 @@
            
       *> Utility function working variables
        01  UTILITY-WORK-VARS.
-           05  DEGREES-INPUT       PIC S9V9(6) COMP-3.                         *> Input degrees value
+           05  DEGREES-INPUT       PIC S9(3)V9(6) COMP-3.                      *> Input degrees value
            05  RADIANS-OUTPUT      PIC S9V9(6) COMP-3.                         *> Output radians value
            05  TEMP-CALC           PIC S9V9(12) COMP-3.                        *> Temporary calculation
-           
+
+      *> Runtime parameter override working variables (JCL PARM / command
+      *> line), used by CAMERA-SET-DEFAULTS to let an operator override the
+      *> compiled-in image width, sample count, aspect ratio, output
+      *> format, frame count and per-frame orbit angle without a
+      *> recompile. Tokens are WIDTH SAMPLES-PER-PIXEL ASPECT-RATIO
+      *> FORMAT FRAME-COUNT FRAME-DELTA-DEGREES, in that order, separated
+      *> by spaces; any token left off or non-numeric (or, for FORMAT,
+      *> not "P6") leaves that parameter at its hardcoded default.
+       01  RUNTIME-PARM-VARS.
+           05  RUNTIME-PARM-LINE       PIC X(80) VALUE SPACES.
+           05  RUNTIME-PARM-WIDTH-STR  PIC X(10) VALUE SPACES.
+           05  RUNTIME-PARM-SAMPLES-STR PIC X(10) VALUE SPACES.
+           05  RUNTIME-PARM-ASPECT-STR PIC X(10) VALUE SPACES.
+           05  RUNTIME-PARM-FORMAT-STR PIC X(10) VALUE SPACES.
+           05  RUNTIME-PARM-FRAMES-STR PIC X(10) VALUE SPACES.
+           05  RUNTIME-PARM-DELTA-STR  PIC X(10) VALUE SPACES.
+
+      *> Working variables for building the camera basis vectors (u,v,w)
+      *> and the defocus disk radius vectors from vfov/lookfrom/lookat/vup
+       01  CAMERA-BASIS-WORK-VARS.
+           05  CAMERA-THETA        PIC S9V9(6) COMP-3.  *> vfov in radians
+           05  CAMERA-HALF-HEIGHT  PIC S9V9(6) COMP-3.  *> h = tan(theta/2)
+           05  DEFOCUS-RADIUS      PIC S9V9(6) COMP-3.  *> focus_dist*tan(defocus_angle/2)
+
+      *> Random-in-unit-disk working variables (for defocus blur sampling)
+      *> Uses the same rejection-sampling approach as RANDOM-UNIT-VECTOR,
+      *> but in 2D: pick random points in [-1,1]^2 until one falls inside
+      *> the unit circle.
+       01  DISK-SAMPLE-VARS.
+           05  DISK-POINT-X        PIC S9V9(6) COMP-3.
+           05  DISK-POINT-Y        PIC S9V9(6) COMP-3.
+           05  DISK-POINT-FOUND    PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
       *>****************************************************************
       *> Main program execution flow                                  *
@@ -377,51 +806,460 @@
       *> Create camera and set up world (equivalent to C++ main)
            PERFORM CAMERA-SET-DEFAULTS      *> Set camera public parameters
            PERFORM WORLD-SETUP              *> Create world with spheres
-           PERFORM CAMERA-RENDER            *> Camera handles everything else
-           DISPLAY "PPM file 'image.ppm' created successfully!"
+      *> Render one frame when FRAME-COUNT is 1 (the default), or a batch
+      *> of frames orbiting LOOK-FROM around LOOK-AT by FRAME-DELTA-DEGREES
+      *> between each one, for a simple camera-path animation. A batch run
+      *> killed partway through resumes after the last fully-completed
+      *> frame instead of starting the whole batch over at frame 1
+           PERFORM FRAME-CHECK-BATCH-RESTART
+           PERFORM FRAME-ADVANCE-LOOK-FROM-TO-START
+           PERFORM VARYING FRAME-NUMBER FROM FRAME-START-NUMBER BY 1
+                   UNTIL FRAME-NUMBER > FRAME-COUNT
+               PERFORM FRAME-SET-OUTPUT-FILENAME
+               PERFORM CAMERA-RENDER         *> Camera handles everything else
+               DISPLAY "PPM file '" OUTPUT-FILENAME
+                       "' created successfully!"
+               IF FRAME-NUMBER < FRAME-COUNT
+                   PERFORM CAMERA-ROTATE-LOOK-FROM
+               END-IF
+           END-PERFORM
            STOP RUN.
-       
-      *> File handling procedures
+
+      *> Pick this frame's output filename - a single-frame run keeps the
+      *> original "image.ppm" name, while a multi-frame batch run gets a
+      *> zero-padded, 1-based sequence number: image0001.ppm, image0002.ppm...
+       FRAME-SET-OUTPUT-FILENAME.
+           IF FRAME-COUNT = 1
+               MOVE "image.ppm" TO OUTPUT-FILENAME
+           ELSE
+               MOVE FRAME-NUMBER TO FRAME-NUMBER-DISPLAY
+               STRING "image" DELIMITED BY SIZE
+                      FRAME-NUMBER-DISPLAY DELIMITED BY SIZE
+                      ".ppm" DELIMITED BY SIZE
+                      INTO OUTPUT-FILENAME
+           END-IF
+           EXIT.
+
+      *> Orbit LOOK-FROM around LOOK-AT in the X-Z plane by
+      *> FRAME-DELTA-DEGREES, leaving LOOK-FROM-Y (height) unchanged, so a
+      *> multi-frame batch run sweeps the camera around the scene between
+      *> frames instead of rendering the same still picture FRAME-COUNT times
+       CAMERA-ROTATE-LOOK-FROM.
+           MOVE FRAME-DELTA-DEGREES TO DEGREES-INPUT
+           PERFORM DEGREES-TO-RADIANS
+           PERFORM CAMERA-ROTATE-LOOK-FROM-BY-RADIANS
+           EXIT.
+
+      *> Shared orbit math behind CAMERA-ROTATE-LOOK-FROM and
+      *> FRAME-ADVANCE-LOOK-FROM-TO-START - rotates LOOK-FROM around
+      *> LOOK-AT in the X-Z plane by the angle already converted into
+      *> RADIANS-OUTPUT
+       CAMERA-ROTATE-LOOK-FROM-BY-RADIANS.
+           COMPUTE ROTATE-DX = LOOK-FROM-X - LOOK-AT-X
+           COMPUTE ROTATE-DZ = LOOK-FROM-Z - LOOK-AT-Z
+           COMPUTE ROTATE-NEW-DX =
+                   ROTATE-DX * FUNCTION COS(RADIANS-OUTPUT) -
+                   ROTATE-DZ * FUNCTION SIN(RADIANS-OUTPUT)
+           COMPUTE ROTATE-NEW-DZ =
+                   ROTATE-DX * FUNCTION SIN(RADIANS-OUTPUT) +
+                   ROTATE-DZ * FUNCTION COS(RADIANS-OUTPUT)
+           COMPUTE LOOK-FROM-X = LOOK-AT-X + ROTATE-NEW-DX
+           COMPUTE LOOK-FROM-Z = LOOK-AT-Z + ROTATE-NEW-DZ
+           EXIT.
+
+      *> Checks for a checkpoint left by a prior, interrupted run of this
+      *> same multi-frame batch (same image size, sampling, aspect ratio
+      *> and at least one frame already completed). If one is found,
+      *> FRAME-START-NUMBER is set to resume right after the last frame
+      *> that finished, instead of always restarting the whole batch at
+      *> frame 1 - which would otherwise re-render every earlier frame
+      *> and overwrite the interrupted frame's own in-progress checkpoint
+      *> before CAMERA-RENDER ever got a chance to use it
+       FRAME-CHECK-BATCH-RESTART.
+           MOVE 1 TO FRAME-START-NUMBER
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+      *> IMAGE-HEIGHT isn't computed until CAMERA-INITIALIZE runs inside
+      *> CAMERA-RENDER, so this check (run before the first frame of the
+      *> batch) matches on IMAGE-WIDTH/ASPECT-RATIO instead - the same
+      *> two values IMAGE-HEIGHT is always deterministically derived from
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-IMAGE-WIDTH = IMAGE-WIDTH
+                          AND CKPT-ASPECT-RATIO = ASPECT-RATIO
+                          AND CKPT-SAMPLES-PER-PIXEL = SAMPLES-PER-PIXEL
+                          AND CKPT-MAX-DEPTH = MAX-DEPTH
+                          AND CKPT-COMPLETED-FRAMES > 0
+                          AND CKPT-COMPLETED-FRAMES < FRAME-COUNT
+                           COMPUTE FRAME-START-NUMBER =
+                                   CKPT-COMPLETED-FRAMES + 1
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      *> Fast-forwards LOOK-FROM to the orbit position it would be at for
+      *> FRAME-START-NUMBER, by rotating through all the frames being
+      *> skipped in one step, so a resumed batch renders the skipped-ahead
+      *> frame at the same camera position it would have reached by
+      *> actually rendering every frame before it. Normalizes the skipped
+      *> angle back into a single turn first, since FRAME-START-NUMBER can
+      *> be large enough that the raw total would overflow RADIANS-OUTPUT
+       FRAME-ADVANCE-LOOK-FROM-TO-START.
+           IF FRAME-START-NUMBER > 1
+               COMPUTE FRAME-SKIP-DEGREES =
+                       FRAME-DELTA-DEGREES * (FRAME-START-NUMBER - 1)
+               PERFORM UNTIL FRAME-SKIP-DEGREES < 360
+                       AND FRAME-SKIP-DEGREES > -360
+                   IF FRAME-SKIP-DEGREES >= 360
+                       SUBTRACT 360 FROM FRAME-SKIP-DEGREES
+                   ELSE
+                       ADD 360 TO FRAME-SKIP-DEGREES
+                   END-IF
+               END-PERFORM
+               MOVE FRAME-SKIP-DEGREES TO DEGREES-INPUT
+               PERFORM DEGREES-TO-RADIANS
+               PERFORM CAMERA-ROTATE-LOOK-FROM-BY-RADIANS
+           END-IF
+           EXIT.
+
+      *> File handling procedures - both image.ppm FDs share the same
+      *> external filename and are never open at once, so which one
+      *> gets opened/closed depends on OUTPUT-FORMAT
        OPEN-OUTPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.     *> Open file for writing
-       
+           IF OUTPUT-FORMAT = "P6"
+               OPEN OUTPUT BINARY-OUTPUT-FILE   *> Open binary file for writing
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE          *> Open text file for writing
+           END-IF
+           EXIT.
+
+      *> Open the output file in extend (append) mode to resume a render
+      *> that a prior checkpoint says was interrupted partway through
+       OPEN-EXTEND-OUTPUT-FILE.
+           IF OUTPUT-FORMAT = "P6"
+               OPEN EXTEND BINARY-OUTPUT-FILE   *> Append to existing partial binary file
+           ELSE
+               OPEN EXTEND OUTPUT-FILE          *> Append to existing partial text file
+           END-IF
+           EXIT.
+
       *> Camera set defaults - equivalent to setting public parameters in C++
       *> C++ equivalent: camera cam; cam.aspect_ratio = 16.0/9.0; cam.image_width = 400; cam.samples_per_pixel = 100;
        CAMERA-SET-DEFAULTS.
       *> Set public camera parameters (can be overridden by user)
-           MOVE 1.777777 TO ASPECT-RATIO        *> 16/9 aspect ratio (16.0/9.0)  
-           MOVE 400 TO IMAGE-WIDTH              *> Rendered image width 
-           MOVE 100 TO SAMPLES-PER-PIXEL        *> DEBUG: Back to 100 samples to see what's wrong
+           MOVE 1.777777 TO ASPECT-RATIO        *> 16/9 aspect ratio (16.0/9.0)
+           MOVE 400 TO IMAGE-WIDTH              *> Rendered image width
+           MOVE 100 TO SAMPLES-PER-PIXEL        *> Count of random samples for each pixel
+           MOVE 50 TO MAX-DEPTH                 *> Max ray bounce recursion depth
+      *> Default camera placement looks straight down -Z from the origin
+      *> with no defocus blur - the same view the fixed camera used before
+      *> it became positionable
+           MOVE 90.0 TO VFOV
+           MOVE 0.0 TO LOOK-FROM-X
+           MOVE 0.0 TO LOOK-FROM-Y
+           MOVE 0.0 TO LOOK-FROM-Z
+           MOVE 0.0 TO LOOK-AT-X
+           MOVE 0.0 TO LOOK-AT-Y
+           MOVE -1.0 TO LOOK-AT-Z
+           MOVE 0.0 TO VUP-X
+           MOVE 1.0 TO VUP-Y
+           MOVE 0.0 TO VUP-Z
+           MOVE 0.0 TO DEFOCUS-ANGLE
+           MOVE 1.0 TO FOCUS-DIST
+      *> Let the JCL PARM (or, run interactively, the command line) raise
+      *> or lower the above without a recompile
+           PERFORM CAMERA-APPLY-RUNTIME-PARMS
+           EXIT.
+
+      *> Parse an optional "WIDTH SAMPLES ASPECT-RATIO FORMAT FRAME-COUNT
+      *> FRAME-DELTA-DEGREES" runtime parameter string and apply any
+      *> tokens present over the compiled-in defaults
+       CAMERA-APPLY-RUNTIME-PARMS.
+           ACCEPT RUNTIME-PARM-LINE FROM COMMAND-LINE
+           IF RUNTIME-PARM-LINE NOT = SPACES
+               UNSTRING RUNTIME-PARM-LINE DELIMITED BY ALL SPACE
+                   INTO RUNTIME-PARM-WIDTH-STR
+                        RUNTIME-PARM-SAMPLES-STR
+                        RUNTIME-PARM-ASPECT-STR
+                        RUNTIME-PARM-FORMAT-STR
+                        RUNTIME-PARM-FRAMES-STR
+                        RUNTIME-PARM-DELTA-STR
+               END-UNSTRING
+               IF RUNTIME-PARM-WIDTH-STR NOT = SPACES AND
+                  FUNCTION TEST-NUMVAL(RUNTIME-PARM-WIDTH-STR) = 0
+                   COMPUTE IMAGE-WIDTH =
+                           FUNCTION NUMVAL(RUNTIME-PARM-WIDTH-STR)
+               END-IF
+               IF RUNTIME-PARM-SAMPLES-STR NOT = SPACES AND
+                  FUNCTION TEST-NUMVAL(RUNTIME-PARM-SAMPLES-STR) = 0
+                   COMPUTE SAMPLES-PER-PIXEL =
+                           FUNCTION NUMVAL(RUNTIME-PARM-SAMPLES-STR)
+               END-IF
+               IF RUNTIME-PARM-ASPECT-STR NOT = SPACES AND
+                  FUNCTION TEST-NUMVAL(RUNTIME-PARM-ASPECT-STR) = 0
+                   COMPUTE ASPECT-RATIO =
+                           FUNCTION NUMVAL(RUNTIME-PARM-ASPECT-STR)
+               END-IF
+               IF RUNTIME-PARM-FORMAT-STR = "P6"
+                   MOVE "P6" TO OUTPUT-FORMAT
+               END-IF
+               IF RUNTIME-PARM-FRAMES-STR NOT = SPACES AND
+                  FUNCTION TEST-NUMVAL(RUNTIME-PARM-FRAMES-STR) = 0
+                   COMPUTE FRAME-COUNT =
+                           FUNCTION NUMVAL(RUNTIME-PARM-FRAMES-STR)
+               END-IF
+               IF RUNTIME-PARM-DELTA-STR NOT = SPACES AND
+                  FUNCTION TEST-NUMVAL(RUNTIME-PARM-DELTA-STR) = 0
+                   COMPUTE FRAME-DELTA-DEGREES =
+                           FUNCTION NUMVAL(RUNTIME-PARM-DELTA-STR)
+               END-IF
+           END-IF
            EXIT.
            
        CLOSE-OUTPUT-FILE.
-           CLOSE OUTPUT-FILE.           *> Close and finalize file
-       
+           IF OUTPUT-FORMAT = "P6"
+               CLOSE BINARY-OUTPUT-FILE     *> Close and finalize binary file
+           ELSE
+               CLOSE OUTPUT-FILE            *> Close and finalize text file
+           END-IF
+           EXIT.
+
+      *> Looks for a checkpoint left by a prior, interrupted run of this
+      *> same render (same image size, sampling and aspect ratio). If one
+      *> is found and not already marked complete, sets
+      *> CHECKPOINT-RESUME-SWITCH and CHECKPOINT-RESTART-J so CAMERA-RENDER
+      *> can reopen OUTPUT-FILE in extend mode and pick up at the next
+      *> scanline instead of rendering from J = 0.
+       CHECKPOINT-CHECK-RESTART.
+           MOVE 0 TO CHECKPOINT-RESUME-SWITCH
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       PERFORM CHECKPOINT-VALIDATE-RECORD
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      *> A checkpoint only applies to the render it was taken during, so
+      *> it is only honored when its camera parameters match the ones
+      *> this run is about to use and the prior run had not yet finished
+       CHECKPOINT-VALIDATE-RECORD.
+           IF CKPT-COMPLETE-FLAG = 0
+              AND CKPT-IMAGE-WIDTH = IMAGE-WIDTH
+              AND CKPT-IMAGE-HEIGHT = IMAGE-HEIGHT
+              AND CKPT-SAMPLES-PER-PIXEL = SAMPLES-PER-PIXEL
+              AND CKPT-MAX-DEPTH = MAX-DEPTH
+              AND CKPT-ASPECT-RATIO = ASPECT-RATIO
+              AND CKPT-FRAME-NUMBER = FRAME-NUMBER
+               MOVE 1 TO CHECKPOINT-RESUME-SWITCH
+               MOVE CKPT-LAST-J TO CHECKPOINT-RESTART-J
+           END-IF
+           EXIT.
+
+      *> Write a checkpoint recording the last scanline finished so far,
+      *> along with the camera parameters that produced it. The frame
+      *> currently being rendered is not yet done, so CKPT-COMPLETED-FRAMES
+      *> only credits the frames fully finished before this one
+       CHECKPOINT-WRITE.
+           MOVE J TO CKPT-LAST-J
+           MOVE 0 TO CKPT-COMPLETE-FLAG
+           COMPUTE CKPT-COMPLETED-FRAMES = FRAME-NUMBER - 1
+           PERFORM CHECKPOINT-WRITE-RECORD
+           EXIT.
+
+      *> Write a final checkpoint marking the render as fully complete,
+      *> so a subsequent run of the same parameters starts a fresh render
+      *> instead of mistakenly trying to resume a finished one. This
+      *> frame now counts toward CKPT-COMPLETED-FRAMES, so a killed batch
+      *> job resumes after it rather than re-rendering it
+       CHECKPOINT-WRITE-COMPLETE.
+           COMPUTE CKPT-LAST-J = IMAGE-HEIGHT - 1
+           MOVE 1 TO CKPT-COMPLETE-FLAG
+           MOVE FRAME-NUMBER TO CKPT-COMPLETED-FRAMES
+           PERFORM CHECKPOINT-WRITE-RECORD
+           EXIT.
+
+      *> Common checkpoint record population and write, shared by
+      *> CHECKPOINT-WRITE and CHECKPOINT-WRITE-COMPLETE
+       CHECKPOINT-WRITE-RECORD.
+           MOVE IMAGE-WIDTH TO CKPT-IMAGE-WIDTH
+           MOVE IMAGE-HEIGHT TO CKPT-IMAGE-HEIGHT
+           MOVE SAMPLES-PER-PIXEL TO CKPT-SAMPLES-PER-PIXEL
+           MOVE MAX-DEPTH TO CKPT-MAX-DEPTH
+           MOVE ASPECT-RATIO TO CKPT-ASPECT-RATIO
+           MOVE FRAME-NUMBER TO CKPT-FRAME-NUMBER
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      *> Append one audit record to REPORT-FILE for this run, capturing
+      *> the camera parameters, scene size, ray count and timestamps, so
+      *> each generated image.ppm can be traced back to the settings
+      *> that produced it
+       REPORT-WRITE-RUN.
+           MOVE IMAGE-WIDTH TO RPT-IMAGE-WIDTH
+           MOVE IMAGE-HEIGHT TO RPT-IMAGE-HEIGHT
+           MOVE ASPECT-RATIO TO RPT-ASPECT-RATIO
+           MOVE SAMPLES-PER-PIXEL TO RPT-SAMPLES-PER-PIXEL
+           MOVE MAX-DEPTH TO RPT-MAX-DEPTH
+           MOVE HITTABLE-COUNT OF HITTABLE-LIST TO RPT-HITTABLE-COUNT
+           MOVE TOTAL-RAYS-CAST TO RPT-TOTAL-RAYS-CAST
+           MOVE RENDER-START-TIMESTAMP TO RPT-START-TIMESTAMP
+           MOVE RENDER-END-TIMESTAMP TO RPT-END-TIMESTAMP
+           MOVE OUTPUT-FORMAT TO RPT-OUTPUT-FORMAT
+           MOVE FRAME-NUMBER TO RPT-FRAME-NUMBER
+
+      *> Append to any prior runs' records; if the file doesn't exist
+      *> yet EXTEND creates it, same as the first run of a new batch job
+           OPEN EXTEND REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE
+           EXIT.
+
       *> World setup - separate from camera (equivalent to C++ main world creation)
       *> C++ equivalent: hittable_list world; world.add(...);
+      *> Reads the scene to render from SCENE-FILE (one record per object).
+      *> If the scene file cannot be opened, falls back to the original
+      *> two-sphere demo scene so the program still has something to render.
        WORLD-SETUP.
       *>****************************************************************
-      *> WORLD SETUP - Create scene with multiple spheres             *
+      *> WORLD SETUP - Create scene from external scene file           *
       *>****************************************************************
-      *> World setup (equivalent to C++ world creation)
-      *> hittable_list world;
            PERFORM HITTABLE-LIST-CONSTRUCTOR       *> Initialize empty world
-           
-      *> world.add(make_shared<sphere>(point3(0,0,-1), 0.5));
+
+           OPEN INPUT SCENE-FILE
+           IF SCENE-FILE-STATUS = "00"
+               PERFORM WORLD-SETUP-READ-SCENE-FILE
+               CLOSE SCENE-FILE
+           ELSE
+               DISPLAY "Scene file not available, using default scene"
+               PERFORM WORLD-SETUP-DEFAULT-SCENE
+           END-IF
+
+           DISPLAY "World created with " HITTABLE-COUNT OF HITTABLE-LIST
+                   " objects"
+           EXIT.
+
+      *> Reads SCENE-FILE one record at a time and adds each object to
+      *> the world. Unrecognized object types are skipped with a warning
+      *> rather than aborting the run.
+       WORLD-SETUP-READ-SCENE-FILE.
+           MOVE 0 TO SCENE-EOF-SWITCH
+           MOVE 0 TO SCENE-OBJECT-COUNT
+           PERFORM WORLD-SETUP-READ-SCENE-RECORD
+                   UNTIL SCENE-EOF-SWITCH = 1
+
+           IF SCENE-OBJECT-COUNT = 0
+               DISPLAY "Scene file contained no usable objects, "
+                       "using default scene"
+               PERFORM WORLD-SETUP-DEFAULT-SCENE
+           END-IF
+           EXIT.
+
+       WORLD-SETUP-READ-SCENE-RECORD.
+           READ SCENE-FILE
+               AT END
+                   MOVE 1 TO SCENE-EOF-SWITCH
+               NOT AT END
+                   PERFORM WORLD-SETUP-ADD-SCENE-OBJECT
+           END-READ
+           EXIT.
+
+      *> Adds one object described by the current SCENE-RECORD to the world
+       WORLD-SETUP-ADD-SCENE-OBJECT.
+           EVALUATE SCENE-OBJ-TYPE
+               WHEN "SPHERE"
+                   MOVE SCENE-CENTER-X TO VEC3-A-X
+                   MOVE SCENE-CENTER-Y TO VEC3-A-Y
+                   MOVE SCENE-CENTER-Z TO VEC3-A-Z
+                   MOVE SCENE-RADIUS TO VEC3-SCALAR
+                   MOVE SCENE-MATERIAL-TYPE TO MATERIAL-PARAM-TYPE
+                   MOVE SCENE-ALBEDO-R TO MATERIAL-PARAM-ALBEDO-R
+                   MOVE SCENE-ALBEDO-G TO MATERIAL-PARAM-ALBEDO-G
+                   MOVE SCENE-ALBEDO-B TO MATERIAL-PARAM-ALBEDO-B
+                   MOVE SCENE-FUZZ TO MATERIAL-PARAM-FUZZ
+                   MOVE SCENE-REFRACTION TO
+                        MATERIAL-PARAM-REFRACTION-INDEX
+                   PERFORM HITTABLE-LIST-ADD-SPHERE-WITH-MATERIAL
+                   ADD 1 TO SCENE-OBJECT-COUNT
+               WHEN "PLANE"
+                   MOVE SCENE-CENTER-X TO VEC3-A-X
+                   MOVE SCENE-CENTER-Y TO VEC3-A-Y
+                   MOVE SCENE-CENTER-Z TO VEC3-A-Z
+                   MOVE SCENE-NORMAL-X TO VEC3-B-X
+                   MOVE SCENE-NORMAL-Y TO VEC3-B-Y
+                   MOVE SCENE-NORMAL-Z TO VEC3-B-Z
+                   MOVE SCENE-MATERIAL-TYPE TO MATERIAL-PARAM-TYPE
+                   MOVE SCENE-ALBEDO-R TO MATERIAL-PARAM-ALBEDO-R
+                   MOVE SCENE-ALBEDO-G TO MATERIAL-PARAM-ALBEDO-G
+                   MOVE SCENE-ALBEDO-B TO MATERIAL-PARAM-ALBEDO-B
+                   MOVE SCENE-FUZZ TO MATERIAL-PARAM-FUZZ
+                   MOVE SCENE-REFRACTION TO
+                        MATERIAL-PARAM-REFRACTION-INDEX
+                   PERFORM HITTABLE-LIST-ADD-PLANE-WITH-MATERIAL
+                   ADD 1 TO SCENE-OBJECT-COUNT
+               WHEN "TRIANGLE"
+                   MOVE SCENE-CENTER-X TO VEC3-A-X
+                   MOVE SCENE-CENTER-Y TO VEC3-A-Y
+                   MOVE SCENE-CENTER-Z TO VEC3-A-Z
+                   MOVE SCENE-V1-X TO VEC3-B-X
+                   MOVE SCENE-V1-Y TO VEC3-B-Y
+                   MOVE SCENE-V1-Z TO VEC3-B-Z
+                   MOVE SCENE-V2-X TO VEC3-TEMP-X
+                   MOVE SCENE-V2-Y TO VEC3-TEMP-Y
+                   MOVE SCENE-V2-Z TO VEC3-TEMP-Z
+                   MOVE SCENE-MATERIAL-TYPE TO MATERIAL-PARAM-TYPE
+                   MOVE SCENE-ALBEDO-R TO MATERIAL-PARAM-ALBEDO-R
+                   MOVE SCENE-ALBEDO-G TO MATERIAL-PARAM-ALBEDO-G
+                   MOVE SCENE-ALBEDO-B TO MATERIAL-PARAM-ALBEDO-B
+                   MOVE SCENE-FUZZ TO MATERIAL-PARAM-FUZZ
+                   MOVE SCENE-REFRACTION TO
+                        MATERIAL-PARAM-REFRACTION-INDEX
+                   PERFORM HITTABLE-LIST-ADD-TRIANGLE-WITH-MATERIAL
+                   ADD 1 TO SCENE-OBJECT-COUNT
+               WHEN OTHER
+                   DISPLAY "Skipping unsupported scene object type: "
+                           SCENE-OBJ-TYPE
+           END-EVALUATE
+           EXIT.
+
+      *> Original hardcoded demo scene, kept as a fallback default
+       WORLD-SETUP-DEFAULT-SCENE.
+      *> auto center_material = make_shared<lambertian>(color(0.1,0.2,0.5));
+      *> world.add(make_shared<sphere>(point3(0,0,-1), 0.5, center_material));
            MOVE 0.0 TO VEC3-A-X                    *> First sphere center
            MOVE 0.0 TO VEC3-A-Y
            MOVE -1.0 TO VEC3-A-Z
            MOVE 0.5 TO VEC3-SCALAR                 *> First sphere radius
-           PERFORM HITTABLE-LIST-ADD-SPHERE        *> Add first sphere to world
-           
-      *> world.add(make_shared<sphere>(point3(0,-100.5,-1), 100));
+           MOVE 'LAMBERTIAN' TO MATERIAL-PARAM-TYPE
+           MOVE 0.1 TO MATERIAL-PARAM-ALBEDO-R
+           MOVE 0.2 TO MATERIAL-PARAM-ALBEDO-G
+           MOVE 0.5 TO MATERIAL-PARAM-ALBEDO-B
+           MOVE 0.0 TO MATERIAL-PARAM-FUZZ
+           MOVE 1.0 TO MATERIAL-PARAM-REFRACTION-INDEX
+           PERFORM HITTABLE-LIST-ADD-SPHERE-WITH-MATERIAL  *> Add first sphere to world
+
+      *> auto ground_material = make_shared<lambertian>(color(0.8,0.8,0.0));
+      *> world.add(make_shared<sphere>(point3(0,-100.5,-1), 100, ground_material));
            MOVE 0.0 TO VEC3-A-X                    *> Ground sphere center
            MOVE -100.5 TO VEC3-A-Y                 *> Large ground sphere below
            MOVE -1.0 TO VEC3-A-Z
            MOVE 100.0 TO VEC3-SCALAR               *> Large ground sphere radius
-           PERFORM HITTABLE-LIST-ADD-SPHERE        *> Add ground sphere to world
-           
-           DISPLAY "World created with " HITTABLE-COUNT OF HITTABLE-LIST " objects"
+           MOVE 'LAMBERTIAN' TO MATERIAL-PARAM-TYPE
+           MOVE 0.8 TO MATERIAL-PARAM-ALBEDO-R
+           MOVE 0.8 TO MATERIAL-PARAM-ALBEDO-G
+           MOVE 0.0 TO MATERIAL-PARAM-ALBEDO-B
+           MOVE 0.0 TO MATERIAL-PARAM-FUZZ
+           MOVE 1.0 TO MATERIAL-PARAM-REFRACTION-INDEX
+           PERFORM HITTABLE-LIST-ADD-SPHERE-WITH-MATERIAL  *> Add ground sphere to world
            EXIT.
            
       *>****************************************************************
@@ -443,81 +1281,202 @@
       *> pixel_samples_scale = 1.0 / samples_per_pixel;
            COMPUTE PIXEL-SAMPLES-SCALE = 1.0 / SAMPLES-PER-PIXEL
            
-      *> Set camera center
-      *> center = point3(0, 0, 0);
-           MOVE 0.0 TO CENTER-X
-           MOVE 0.0 TO CENTER-Y  
-           MOVE 0.0 TO CENTER-Z
-           
-      *> Determine viewport dimensions
-      *> auto focal_length = 1.0;
-      *> auto viewport_height = 2.0;
+      *> Set camera center to the lookfrom point
+      *> center = lookfrom;
+           MOVE LOOK-FROM-X TO CENTER-X
+           MOVE LOOK-FROM-Y TO CENTER-Y
+           MOVE LOOK-FROM-Z TO CENTER-Z
+
+      *> Determine viewport dimensions from the vertical field of view
+      *> auto theta = degrees_to_radians(vfov);
+      *> auto h = tan(theta/2);
+      *> auto viewport_height = 2 * h * focus_dist;
       *> auto viewport_width = viewport_height * (double(image_width)/image_height);
-           MOVE 1.0 TO FOCAL-LENGTH
-           MOVE 2.0 TO VIEWPORT-HEIGHT
-           COMPUTE VIEWPORT-WIDTH = VIEWPORT-HEIGHT * 
+           MOVE VFOV TO DEGREES-INPUT
+           PERFORM DEGREES-TO-RADIANS
+           MOVE RADIANS-OUTPUT TO CAMERA-THETA
+           COMPUTE CAMERA-HALF-HEIGHT = FUNCTION TAN(CAMERA-THETA / 2)
+           COMPUTE VIEWPORT-HEIGHT = 2 * CAMERA-HALF-HEIGHT * FOCUS-DIST
+           COMPUTE VIEWPORT-WIDTH = VIEWPORT-HEIGHT *
                                    (IMAGE-WIDTH / IMAGE-HEIGHT)
-           
+
+      *> Calculate the camera frame basis vectors u, v, w
+      *> w = unit_vector(lookfrom - lookat);
+      *> u = unit_vector(cross(vup, w));
+      *> v = cross(w, u);
+           MOVE LOOK-FROM-X TO VEC3-A-X
+           MOVE LOOK-FROM-Y TO VEC3-A-Y
+           MOVE LOOK-FROM-Z TO VEC3-A-Z
+           MOVE LOOK-AT-X TO VEC3-B-X
+           MOVE LOOK-AT-Y TO VEC3-B-Y
+           MOVE LOOK-AT-Z TO VEC3-B-Z
+           PERFORM VEC3-SUBTRACT
+           MOVE VEC3-RESULT-X TO VEC3-A-X
+           MOVE VEC3-RESULT-Y TO VEC3-A-Y
+           MOVE VEC3-RESULT-Z TO VEC3-A-Z
+           PERFORM VEC3-UNIT-VECTOR-A
+           MOVE VEC3-RESULT-X TO CAMERA-BASIS-W-X
+           MOVE VEC3-RESULT-Y TO CAMERA-BASIS-W-Y
+           MOVE VEC3-RESULT-Z TO CAMERA-BASIS-W-Z
+
+           MOVE VUP-X TO VEC3-A-X
+           MOVE VUP-Y TO VEC3-A-Y
+           MOVE VUP-Z TO VEC3-A-Z
+           MOVE CAMERA-BASIS-W-X TO VEC3-B-X
+           MOVE CAMERA-BASIS-W-Y TO VEC3-B-Y
+           MOVE CAMERA-BASIS-W-Z TO VEC3-B-Z
+           PERFORM VEC3-CROSS-PRODUCT
+           MOVE VEC3-RESULT-X TO VEC3-A-X
+           MOVE VEC3-RESULT-Y TO VEC3-A-Y
+           MOVE VEC3-RESULT-Z TO VEC3-A-Z
+           PERFORM VEC3-UNIT-VECTOR-A
+           MOVE VEC3-RESULT-X TO CAMERA-BASIS-U-X
+           MOVE VEC3-RESULT-Y TO CAMERA-BASIS-U-Y
+           MOVE VEC3-RESULT-Z TO CAMERA-BASIS-U-Z
+
+           MOVE CAMERA-BASIS-W-X TO VEC3-A-X
+           MOVE CAMERA-BASIS-W-Y TO VEC3-A-Y
+           MOVE CAMERA-BASIS-W-Z TO VEC3-A-Z
+           MOVE CAMERA-BASIS-U-X TO VEC3-B-X
+           MOVE CAMERA-BASIS-U-Y TO VEC3-B-Y
+           MOVE CAMERA-BASIS-U-Z TO VEC3-B-Z
+           PERFORM VEC3-CROSS-PRODUCT
+           MOVE VEC3-RESULT-X TO CAMERA-BASIS-V-X
+           MOVE VEC3-RESULT-Y TO CAMERA-BASIS-V-Y
+           MOVE VEC3-RESULT-Z TO CAMERA-BASIS-V-Z
+
       *> Calculate the vectors across the horizontal and down the vertical viewport edges
-      *> auto viewport_u = vec3(viewport_width, 0, 0);
-      *> auto viewport_v = vec3(0, -viewport_height, 0);
-           MOVE VIEWPORT-WIDTH TO VIEWPORT-U-X
-           MOVE 0 TO VIEWPORT-U-Y
-           MOVE 0 TO VIEWPORT-U-Z
-           
-           MOVE 0 TO VIEWPORT-V-X
-           COMPUTE VIEWPORT-V-Y = -VIEWPORT-HEIGHT  *> Negative for screen coordinates
-           MOVE 0 TO VIEWPORT-V-Z
-           
+      *> auto viewport_u = viewport_width * u;
+      *> auto viewport_v = viewport_height * -v;
+           COMPUTE VIEWPORT-U-X = VIEWPORT-WIDTH * CAMERA-BASIS-U-X
+           COMPUTE VIEWPORT-U-Y = VIEWPORT-WIDTH * CAMERA-BASIS-U-Y
+           COMPUTE VIEWPORT-U-Z = VIEWPORT-WIDTH * CAMERA-BASIS-U-Z
+
+           COMPUTE VIEWPORT-V-X = -(VIEWPORT-HEIGHT * CAMERA-BASIS-V-X)
+           COMPUTE VIEWPORT-V-Y = -(VIEWPORT-HEIGHT * CAMERA-BASIS-V-Y)
+           COMPUTE VIEWPORT-V-Z = -(VIEWPORT-HEIGHT * CAMERA-BASIS-V-Z)
+
       *> Calculate the horizontal and vertical delta vectors from pixel to pixel
       *> pixel_delta_u = viewport_u / image_width;
       *> pixel_delta_v = viewport_v / image_height;
-           COMPUTE PIXEL-DELTA-U-X OF CAMERA-PRIVATE-VARS = VIEWPORT-U-X / IMAGE-WIDTH
-           COMPUTE PIXEL-DELTA-U-Y OF CAMERA-PRIVATE-VARS = VIEWPORT-U-Y / IMAGE-WIDTH  
-           COMPUTE PIXEL-DELTA-U-Z OF CAMERA-PRIVATE-VARS = VIEWPORT-U-Z / IMAGE-WIDTH
-           
-           COMPUTE PIXEL-DELTA-V-X OF CAMERA-PRIVATE-VARS = VIEWPORT-V-X / IMAGE-HEIGHT
-           COMPUTE PIXEL-DELTA-V-Y OF CAMERA-PRIVATE-VARS = VIEWPORT-V-Y / IMAGE-HEIGHT
-           COMPUTE PIXEL-DELTA-V-Z OF CAMERA-PRIVATE-VARS = VIEWPORT-V-Z / IMAGE-HEIGHT
-           
+           COMPUTE PIXEL-DELTA-U-X OF CAMERA-PRIVATE-VARS =
+                   VIEWPORT-U-X / IMAGE-WIDTH
+           COMPUTE PIXEL-DELTA-U-Y OF CAMERA-PRIVATE-VARS =
+                   VIEWPORT-U-Y / IMAGE-WIDTH
+           COMPUTE PIXEL-DELTA-U-Z OF CAMERA-PRIVATE-VARS =
+                   VIEWPORT-U-Z / IMAGE-WIDTH
+
+           COMPUTE PIXEL-DELTA-V-X OF CAMERA-PRIVATE-VARS =
+                   VIEWPORT-V-X / IMAGE-HEIGHT
+           COMPUTE PIXEL-DELTA-V-Y OF CAMERA-PRIVATE-VARS =
+                   VIEWPORT-V-Y / IMAGE-HEIGHT
+           COMPUTE PIXEL-DELTA-V-Z OF CAMERA-PRIVATE-VARS =
+                   VIEWPORT-V-Z / IMAGE-HEIGHT
+
       *> Calculate the location of the upper left pixel
-      *> auto viewport_upper_left = center - vec3(0,0,focal_length) - viewport_u/2 - viewport_v/2;
+      *> auto viewport_upper_left = center - (focus_dist * w) - viewport_u/2 - viewport_v/2;
       *> pixel00_loc = viewport_upper_left + 0.5 * (pixel_delta_u + pixel_delta_v);
-           COMPUTE VIEWPORT-UL-X = CENTER-X - 0 - (VIEWPORT-U-X / 2)
-           COMPUTE VIEWPORT-UL-Y = CENTER-Y - 0 - (VIEWPORT-V-Y / 2)  
-           COMPUTE VIEWPORT-UL-Z = CENTER-Z - FOCAL-LENGTH - 0
-           
-           COMPUTE PIXEL00-LOC-X = VIEWPORT-UL-X + 
-                  0.5 * (PIXEL-DELTA-U-X OF CAMERA-PRIVATE-VARS + PIXEL-DELTA-V-X OF CAMERA-PRIVATE-VARS)
-           COMPUTE PIXEL00-LOC-Y = VIEWPORT-UL-Y + 
-                  0.5 * (PIXEL-DELTA-U-Y OF CAMERA-PRIVATE-VARS + PIXEL-DELTA-V-Y OF CAMERA-PRIVATE-VARS)
-           COMPUTE PIXEL00-LOC-Z = VIEWPORT-UL-Z + 
-                  0.5 * (PIXEL-DELTA-U-Z OF CAMERA-PRIVATE-VARS + PIXEL-DELTA-V-Z OF CAMERA-PRIVATE-VARS)
-           
+           COMPUTE VIEWPORT-UL-X = CENTER-X
+                   - (FOCUS-DIST * CAMERA-BASIS-W-X)
+                   - (VIEWPORT-U-X / 2) - (VIEWPORT-V-X / 2)
+           COMPUTE VIEWPORT-UL-Y = CENTER-Y
+                   - (FOCUS-DIST * CAMERA-BASIS-W-Y)
+                   - (VIEWPORT-U-Y / 2) - (VIEWPORT-V-Y / 2)
+           COMPUTE VIEWPORT-UL-Z = CENTER-Z
+                   - (FOCUS-DIST * CAMERA-BASIS-W-Z)
+                   - (VIEWPORT-U-Z / 2) - (VIEWPORT-V-Z / 2)
+
+           COMPUTE PIXEL00-LOC-X = VIEWPORT-UL-X +
+                   0.5 * (PIXEL-DELTA-U-X OF CAMERA-PRIVATE-VARS +
+                          PIXEL-DELTA-V-X OF CAMERA-PRIVATE-VARS)
+           COMPUTE PIXEL00-LOC-Y = VIEWPORT-UL-Y +
+                   0.5 * (PIXEL-DELTA-U-Y OF CAMERA-PRIVATE-VARS +
+                          PIXEL-DELTA-V-Y OF CAMERA-PRIVATE-VARS)
+           COMPUTE PIXEL00-LOC-Z = VIEWPORT-UL-Z +
+                   0.5 * (PIXEL-DELTA-U-Z OF CAMERA-PRIVATE-VARS +
+                          PIXEL-DELTA-V-Z OF CAMERA-PRIVATE-VARS)
+
+      *> Calculate the camera defocus disk basis vectors
+      *> auto defocus_radius = focus_dist * tan(degrees_to_radians(defocus_angle / 2));
+      *> defocus_disk_u = u * defocus_radius;
+      *> defocus_disk_v = v * defocus_radius;
+           MOVE DEFOCUS-ANGLE TO DEGREES-INPUT
+           PERFORM DEGREES-TO-RADIANS
+           COMPUTE DEFOCUS-RADIUS =
+                   FOCUS-DIST * FUNCTION TAN(RADIANS-OUTPUT / 2)
+           COMPUTE DEFOCUS-DISK-U-X = CAMERA-BASIS-U-X * DEFOCUS-RADIUS
+           COMPUTE DEFOCUS-DISK-U-Y = CAMERA-BASIS-U-Y * DEFOCUS-RADIUS
+           COMPUTE DEFOCUS-DISK-U-Z = CAMERA-BASIS-U-Z * DEFOCUS-RADIUS
+           COMPUTE DEFOCUS-DISK-V-X = CAMERA-BASIS-V-X * DEFOCUS-RADIUS
+           COMPUTE DEFOCUS-DISK-V-Y = CAMERA-BASIS-V-Y * DEFOCUS-RADIUS
+           COMPUTE DEFOCUS-DISK-V-Z = CAMERA-BASIS-V-Z * DEFOCUS-RADIUS
+
       *> Copy to legacy variables for compatibility
            MOVE CENTER-X TO CAMERA-CENTER-X
            MOVE CENTER-Y TO CAMERA-CENTER-Y
            MOVE CENTER-Z TO CAMERA-CENTER-Z
-           
+
       *> Legacy calculations for compatibility
            COMPUTE WIDTH-MINUS-1 = IMAGE-WIDTH - 1   *> For normalizing X coords
            COMPUTE HEIGHT-MINUS-1 = IMAGE-HEIGHT - 1. *> For normalizing Y coords
            EXIT.
        
-      *> Write PPM file header (P3 format)
+      *> Write PPM file header - dispatches to the ASCII (P3) or binary
+      *> (P6) writer depending on the camera's OUTPUT-FORMAT
        OUTPUT-HEADER.
+           IF OUTPUT-FORMAT = "P6"
+               PERFORM OUTPUT-HEADER-BINARY
+           ELSE
+               PERFORM OUTPUT-HEADER-ASCII
+           END-IF
+           EXIT.
+
+      *> Write PPM file header (P3 ASCII format)
+       OUTPUT-HEADER-ASCII.
            MOVE "P3" TO OUTPUT-RECORD           *> PPM ASCII format identifier
            WRITE OUTPUT-RECORD
-           
+
            STRING IMAGE-WIDTH " " IMAGE-HEIGHT   *> Image dimensions
                   DELIMITED BY SIZE INTO DIMENSION-LINE
            MOVE DIMENSION-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
-           
+
            MOVE MAX-COLOR-VALUE TO MAX-COLOR-LINE  *> Maximum color value (255)
            MOVE MAX-COLOR-LINE TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+           EXIT.
+
+      *> Write PPM file header (P6 binary format) - same three header
+      *> lines as OUTPUT-HEADER-ASCII, but emitted as raw bytes (with
+      *> an explicit X'0A' line feed) through BINARY-OUTPUT-FILE
+       OUTPUT-HEADER-BINARY.
+           STRING "P6" X'0A'                     *> PPM binary format identifier
+                  DELIMITED BY SIZE INTO BINARY-HEADER-TEXT
+           MOVE 3 TO BINARY-HEADER-LEN
+           PERFORM WRITE-TEXT-TO-BINARY-FILE
+
+           STRING IMAGE-WIDTH " " IMAGE-HEIGHT X'0A'  *> Image dimensions
+                  DELIMITED BY SIZE INTO BINARY-HEADER-TEXT
+           MOVE 8 TO BINARY-HEADER-LEN
+           PERFORM WRITE-TEXT-TO-BINARY-FILE
+
+           STRING MAX-COLOR-VALUE X'0A'          *> Maximum color value (255)
+                  DELIMITED BY SIZE INTO BINARY-HEADER-TEXT
+           MOVE 4 TO BINARY-HEADER-LEN
+           PERFORM WRITE-TEXT-TO-BINARY-FILE
+           EXIT.
+
+      *> Emit the first BINARY-HEADER-LEN characters of BINARY-HEADER-TEXT
+      *> to BINARY-OUTPUT-FILE one raw byte at a time
+       WRITE-TEXT-TO-BINARY-FILE.
+           PERFORM VARYING BINARY-CHAR-INDEX FROM 1 BY 1
+                   UNTIL BINARY-CHAR-INDEX > BINARY-HEADER-LEN
+               MOVE BINARY-HEADER-TEXT(BINARY-CHAR-INDEX:1)
+                    TO BINARY-OUTPUT-RECORD
+               WRITE BINARY-OUTPUT-RECORD
+           END-PERFORM
+           EXIT.
        
       *> Camera render() method - main public interface
       *> C++ equivalent: void render(const hittable& world)
@@ -525,41 +1484,81 @@
        CAMERA-RENDER.
       *> Initialize camera (called automatically at start of render)
            PERFORM CAMERA-INITIALIZE
-           
-      *> Open output file and write header
-           PERFORM OPEN-OUTPUT-FILE
-           PERFORM OUTPUT-HEADER
-           
+
+      *> Record the start of this run for the audit report, and reset
+      *> the ray counter it also carries
+           MOVE FUNCTION CURRENT-DATE TO RENDER-START-TIMESTAMP
+           MOVE 0 TO TOTAL-RAYS-CAST
+
+      *> See if a checkpoint from an earlier, interrupted run of this
+      *> same render is sitting there waiting to be resumed
+           PERFORM CHECKPOINT-CHECK-RESTART
+
+      *> Open output file - in extend mode, skipping the header, if
+      *> resuming a checkpointed run; fresh otherwise
+           IF CHECKPOINT-RESUME-SWITCH = 1
+               PERFORM OPEN-EXTEND-OUTPUT-FILE
+               COMPUTE CHECKPOINT-START-J = CHECKPOINT-RESTART-J + 1
+               DISPLAY "Resuming render from checkpoint at scanline "
+                       CHECKPOINT-START-J
+           ELSE
+               PERFORM OPEN-OUTPUT-FILE
+               PERFORM OUTPUT-HEADER
+               MOVE 0 TO CHECKPOINT-START-J
+           END-IF
+
       *> Main image rendering loop - generates ray traced image with antialiasing
       *> Outer loop: iterate through each row (Y-axis)
-           PERFORM VARYING J FROM 0 BY 1 UNTIL J >= IMAGE-HEIGHT
+           PERFORM VARYING J FROM CHECKPOINT-START-J BY 1
+                   UNTIL J >= IMAGE-HEIGHT
                PERFORM DISPLAY-PROGRESS     *> Show progress to terminal
       *> Inner loop: iterate through each column (X-axis)
                PERFORM VARYING I FROM 0 BY 1 UNTIL I >= IMAGE-WIDTH
       *> Initialize pixel color accumulator: color pixel_color(0,0,0);
                    MOVE 0.0 TO PIXEL-COLOR-R
-                   MOVE 0.0 TO PIXEL-COLOR-G  
+                   MOVE 0.0 TO PIXEL-COLOR-G
                    MOVE 0.0 TO PIXEL-COLOR-B
       *> Antialiasing sample loop: for (int sample = 0; sample < samples_per_pixel; sample++)
-                   PERFORM VARYING SAMPLE FROM 0 BY 1 UNTIL SAMPLE >= SAMPLES-PER-PIXEL
+                   PERFORM VARYING SAMPLE FROM 0 BY 1
+                           UNTIL SAMPLE >= SAMPLES-PER-PIXEL
                        PERFORM CAMERA-GET-RAY           *> ray r = get_ray(i, j);
                        PERFORM CAMERA-RAY-COLOR         *> pixel_color += ray_color(r, world);
       *> Add ray color to pixel color accumulator
-                       COMPUTE PIXEL-COLOR-R = PIXEL-COLOR-R + VEC3-RESULT-X
-                       COMPUTE PIXEL-COLOR-G = PIXEL-COLOR-G + VEC3-RESULT-Y
-                       COMPUTE PIXEL-COLOR-B = PIXEL-COLOR-B + VEC3-RESULT-Z
+                       COMPUTE PIXEL-COLOR-R =
+                               PIXEL-COLOR-R + VEC3-RESULT-X
+                       COMPUTE PIXEL-COLOR-G =
+                               PIXEL-COLOR-G + VEC3-RESULT-Y
+                       COMPUTE PIXEL-COLOR-B =
+                               PIXEL-COLOR-B + VEC3-RESULT-Z
                    END-PERFORM
       *> C++ equivalent: write_color(std::cout, pixel_samples_scale * pixel_color);
       *> Apply pixel samples scaling: pixel_samples_scale * pixel_color
-                   COMPUTE PIXEL-COLOR-R = PIXEL-SAMPLES-SCALE * PIXEL-COLOR-R
-                   COMPUTE PIXEL-COLOR-G = PIXEL-SAMPLES-SCALE * PIXEL-COLOR-G
-                   COMPUTE PIXEL-COLOR-B = PIXEL-SAMPLES-SCALE * PIXEL-COLOR-B
+                   COMPUTE PIXEL-COLOR-R =
+                           PIXEL-SAMPLES-SCALE * PIXEL-COLOR-R
+                   COMPUTE PIXEL-COLOR-G =
+                           PIXEL-SAMPLES-SCALE * PIXEL-COLOR-G
+                   COMPUTE PIXEL-COLOR-B =
+                           PIXEL-SAMPLES-SCALE * PIXEL-COLOR-B
                    PERFORM OUTPUT-PIXEL             *> write_color(std::cout, averaged_pixel_color);
                END-PERFORM
+      *> Leave a checkpoint every CHECKPOINT-INTERVAL scanlines so a
+      *> killed job can resume here instead of starting over at J = 0
+               IF FUNCTION MOD(J + 1, CHECKPOINT-INTERVAL) = 0
+                   PERFORM CHECKPOINT-WRITE
+               END-IF
            END-PERFORM
            PERFORM DISPLAY-COMPLETION.      *> Show completion message
-           
-      *> Close output file 
+
+      *> Mark the checkpoint complete so a later run with the same
+      *> parameters renders a fresh image instead of "resuming" a
+      *> render that has already finished
+           PERFORM CHECKPOINT-WRITE-COMPLETE
+
+      *> Record the end of this run and append the audit report record
+           MOVE FUNCTION CURRENT-DATE TO RENDER-END-TIMESTAMP
+           PERFORM REPORT-WRITE-RUN
+
+      *> Close output file
            PERFORM CLOSE-OUTPUT-FILE
            EXIT.
        
@@ -573,31 +1572,64 @@
            PERFORM SAMPLE-SQUARE
            
       *> auto pixel_sample = pixel00_loc + ((i + offset.x()) * pixel_delta_u) + ((j + offset.y()) * pixel_delta_v);
-           COMPUTE PIXEL-CENTER-X = PIXEL00-LOC-X + 
-                  ((I + SAMPLE-OFFSET-X) * PIXEL-DELTA-U-X OF CAMERA-PRIVATE-VARS) + 
-                  ((J + SAMPLE-OFFSET-Y) * PIXEL-DELTA-V-X OF CAMERA-PRIVATE-VARS)
-           COMPUTE PIXEL-CENTER-Y = PIXEL00-LOC-Y + 
-                  ((I + SAMPLE-OFFSET-X) * PIXEL-DELTA-U-Y OF CAMERA-PRIVATE-VARS) + 
-                  ((J + SAMPLE-OFFSET-Y) * PIXEL-DELTA-V-Y OF CAMERA-PRIVATE-VARS)
-           COMPUTE PIXEL-CENTER-Z = PIXEL00-LOC-Z + 
-                  ((I + SAMPLE-OFFSET-X) * PIXEL-DELTA-U-Z OF CAMERA-PRIVATE-VARS) + 
-                  ((J + SAMPLE-OFFSET-Y) * PIXEL-DELTA-V-Z OF CAMERA-PRIVATE-VARS)
-           
-      *> auto ray_origin = center;
+           COMPUTE PIXEL-CENTER-X = PIXEL00-LOC-X +
+                   ((I + SAMPLE-OFFSET-X) *
+                    PIXEL-DELTA-U-X OF CAMERA-PRIVATE-VARS) +
+                   ((J + SAMPLE-OFFSET-Y) *
+                    PIXEL-DELTA-V-X OF CAMERA-PRIVATE-VARS)
+           COMPUTE PIXEL-CENTER-Y = PIXEL00-LOC-Y +
+                   ((I + SAMPLE-OFFSET-X) *
+                    PIXEL-DELTA-U-Y OF CAMERA-PRIVATE-VARS) +
+                   ((J + SAMPLE-OFFSET-Y) *
+                    PIXEL-DELTA-V-Y OF CAMERA-PRIVATE-VARS)
+           COMPUTE PIXEL-CENTER-Z = PIXEL00-LOC-Z +
+                   ((I + SAMPLE-OFFSET-X) *
+                    PIXEL-DELTA-U-Z OF CAMERA-PRIVATE-VARS) +
+                   ((J + SAMPLE-OFFSET-Y) *
+                    PIXEL-DELTA-V-Z OF CAMERA-PRIVATE-VARS)
+           
+      *> auto ray_origin = (defocus_angle <= 0) ? center : defocus_disk_sample();
       *> auto ray_direction = pixel_sample - ray_origin;
-           COMPUTE RAY-DIR-CALC-X = PIXEL-CENTER-X - CENTER-X
-           COMPUTE RAY-DIR-CALC-Y = PIXEL-CENTER-Y - CENTER-Y
-           COMPUTE RAY-DIR-CALC-Z = PIXEL-CENTER-Z - CENTER-Z
-           
+           IF DEFOCUS-ANGLE <= 0.0
+               MOVE CENTER-X TO GET-RAY-ORIGIN-X
+               MOVE CENTER-Y TO GET-RAY-ORIGIN-Y
+               MOVE CENTER-Z TO GET-RAY-ORIGIN-Z
+           ELSE
+               PERFORM CAMERA-DEFOCUS-DISK-SAMPLE
+           END-IF
+
+           COMPUTE RAY-DIR-CALC-X = PIXEL-CENTER-X - GET-RAY-ORIGIN-X
+           COMPUTE RAY-DIR-CALC-Y = PIXEL-CENTER-Y - GET-RAY-ORIGIN-Y
+           COMPUTE RAY-DIR-CALC-Z = PIXEL-CENTER-Z - GET-RAY-ORIGIN-Z
+
       *> return ray(ray_origin, ray_direction);
-           MOVE CENTER-X TO VEC3-A-X    *> Origin = camera center
-           MOVE CENTER-Y TO VEC3-A-Y
-           MOVE CENTER-Z TO VEC3-A-Z
+           MOVE GET-RAY-ORIGIN-X TO VEC3-A-X    *> Origin = camera center or defocus sample
+           MOVE GET-RAY-ORIGIN-Y TO VEC3-A-Y
+           MOVE GET-RAY-ORIGIN-Z TO VEC3-A-Z
            MOVE RAY-DIR-CALC-X TO VEC3-B-X      *> Direction = calculated direction
            MOVE RAY-DIR-CALC-Y TO VEC3-B-Y
            MOVE RAY-DIR-CALC-Z TO VEC3-B-Z
            PERFORM RAY-CONSTRUCT-WITH-PARAMS    *> Create the ray
            EXIT.
+
+      *> Camera defocus_disk_sample() method - returns a random point on the
+      *> camera defocus disk, used as the ray origin when defocus blur is on
+      *> C++ equivalent: point3 defocus_disk_sample() const (private method)
+      *> Output: GET-RAY-ORIGIN-X/Y/Z contains the sampled point
+       CAMERA-DEFOCUS-DISK-SAMPLE.
+      *> auto p = random_in_unit_disk();
+      *> return center + (p[0] * defocus_disk_u) + (p[1] * defocus_disk_v);
+           PERFORM RANDOM-IN-UNIT-DISK
+           COMPUTE GET-RAY-ORIGIN-X = CENTER-X +
+                   (DISK-POINT-X * DEFOCUS-DISK-U-X) +
+                   (DISK-POINT-Y * DEFOCUS-DISK-V-X)
+           COMPUTE GET-RAY-ORIGIN-Y = CENTER-Y +
+                   (DISK-POINT-X * DEFOCUS-DISK-U-Y) +
+                   (DISK-POINT-Y * DEFOCUS-DISK-V-Y)
+           COMPUTE GET-RAY-ORIGIN-Z = CENTER-Z +
+                   (DISK-POINT-X * DEFOCUS-DISK-U-Z) +
+                   (DISK-POINT-Y * DEFOCUS-DISK-V-Z)
+           EXIT.
            
       *> Sample square method - returns random offset in [-0.5, +0.5] square
       *> C++ equivalent: vec3 sample_square() const (private method)
@@ -613,63 +1645,139 @@
            EXIT.
            
       *> Camera ray_color() method - calculates color for a ray
-      *> C++ equivalent: color ray_color(const ray& r, const hittable& world) const (private method)
-      *> Input: RAY-DATA contains the ray to process
+      *> C++ equivalent: color ray_color(const ray& r, int depth, const hittable& world) const
+      *>                   if (depth <= 0) return color(0,0,0);
+      *>                   if (world.hit(r, interval(0.001, infinity), rec)) {
+      *>                       if (rec.mat->scatter(r, rec, attenuation, scattered))
+      *>                           return attenuation * ray_color(scattered, depth-1, world);
+      *>                       return color(0,0,0);
+      *>                   }
+      *>                   ... sky gradient ...
+      *> True recursion would reuse this paragraph's own WORKING-STORAGE on
+      *> every call and corrupt the in-flight hit/scatter data, so the bounce
+      *> chain is unrolled into a PERFORM ... UNTIL loop instead, carrying the
+      *> running attenuation product and remaining depth in RAY-BOUNCE-VARS.
+      *> Input: RAY-DATA contains the first ray to process
       *> Output: VEC3-RESULT contains the calculated color (for accumulation in render loop)
        CAMERA-RAY-COLOR.
-      *> Test ray against world objects using hittable list
-      *> hit_record rec;
-      *> if (world.hit(r, interval(0, infinity), rec))
-           MOVE 0.0 TO HIT-RAY-T-MIN               *> Use 0 as per C++ pseudocode
-           MOVE INFINITY-VALUE TO HIT-RAY-T-MAX    *> Use infinity constant
-           PERFORM HITTABLE-LIST-HIT               *> Test against world
-           
-      *> If ray hits any object in world, use surface normal for coloring
-           IF HIT-RESULT = 1 AND HIT-OCCURRED = 1
-      *> return 0.5 * (rec.normal + color(1,1,1))
-      *> Add (1,1,1) to normal to shift from [-1,1] to [0,2], then scale by 0.5 to get [0,1]
-               COMPUTE VEC3-RESULT-X = 0.5 * (HIT-NORMAL-X + 1.0)
-               COMPUTE VEC3-RESULT-Y = 0.5 * (HIT-NORMAL-Y + 1.0)
-               COMPUTE VEC3-RESULT-Z = 0.5 * (HIT-NORMAL-Z + 1.0)
+           MOVE 1.0 TO ACCUM-ATTEN-R
+           MOVE 1.0 TO ACCUM-ATTEN-G
+           MOVE 1.0 TO ACCUM-ATTEN-B
+           MOVE MAX-DEPTH TO BOUNCE-DEPTH
+           MOVE 0 TO BOUNCE-RESOLVED
+
+           PERFORM CAMERA-RAY-COLOR-BOUNCE UNTIL BOUNCE-RESOLVED = 1
+
+      *> Final color = accumulated attenuation * the color the chain resolved to
+           COMPUTE VEC3-RESULT-X = ACCUM-ATTEN-R * BOUNCE-COLOR-R
+           COMPUTE VEC3-RESULT-Y = ACCUM-ATTEN-G * BOUNCE-COLOR-G
+           COMPUTE VEC3-RESULT-Z = ACCUM-ATTEN-B * BOUNCE-COLOR-B
+
+      *> Result: Creates sphere with material-based shading on sky gradient background
+      *> - Sphere hit: Color from the object's material scattering into the sky
+      *> - Sky background: White to blue gradient based on ray direction
+           EXIT.
+
+      *> One bounce of the ray_color() recursion, unrolled into a loop
+      *> Input: RAY-DATA contains the current ray, BOUNCE-DEPTH the
+      *>        remaining bounce count, ACCUM-ATTEN-R/G/B the attenuation
+      *>        product of every bounce so far
+      *> Output: On depth exhaustion or absorption, BOUNCE-COLOR-R/G/B is
+      *>         black and BOUNCE-RESOLVED is set to 1. On a sky miss,
+      *>         BOUNCE-COLOR-R/G/B holds the sky color and BOUNCE-RESOLVED
+      *>         is set to 1. On a scatter, RAY-DATA is advanced to the
+      *>         scattered ray, ACCUM-ATTEN-R/G/B is updated, BOUNCE-DEPTH
+      *>         is decremented, and BOUNCE-RESOLVED is left at 0 so the
+      *>         loop continues.
+       CAMERA-RAY-COLOR-BOUNCE.
+           ADD 1 TO TOTAL-RAYS-CAST             *> One more ray traced
+      *> if (depth <= 0) return color(0,0,0);
+           IF BOUNCE-DEPTH <= 0
+               MOVE 0.0 TO BOUNCE-COLOR-R
+               MOVE 0.0 TO BOUNCE-COLOR-G
+               MOVE 0.0 TO BOUNCE-COLOR-B
+               MOVE 1 TO BOUNCE-RESOLVED
            ELSE
-      *> Otherwise render sky gradient (existing code)
-      *> Get the ray direction and normalize it to unit vector
+      *> hit_record rec; if (world.hit(r, interval(0.001, infinity), rec))
+      *> 0.001 instead of 0 guards against shadow acne - a scattered ray
+      *> re-hitting its own origin surface at t near zero from
+      *> floating-point round-off
+               MOVE 0.001 TO HIT-RAY-T-MIN
+               MOVE INFINITY-VALUE TO HIT-RAY-T-MAX
+               PERFORM HITTABLE-LIST-HIT
+
+               IF HIT-RESULT = 1 AND HIT-OCCURRED = 1
+      *> color attenuation; ray scattered;
+      *> if (rec.mat->scatter(r, rec, attenuation, scattered)) { ... continue ... }
+      *> else return color(0,0,0);
+                   PERFORM MATERIAL-SCATTER
+                   IF SCATTER-OCCURRED = 1
+                       COMPUTE ACCUM-ATTEN-R =
+                               ACCUM-ATTEN-R * SCATTER-ATTEN-R
+                       COMPUTE ACCUM-ATTEN-G =
+                               ACCUM-ATTEN-G * SCATTER-ATTEN-G
+                       COMPUTE ACCUM-ATTEN-B =
+                               ACCUM-ATTEN-B * SCATTER-ATTEN-B
+                       MOVE HIT-POINT-X TO RAY-ORIGIN-X
+                       MOVE HIT-POINT-Y TO RAY-ORIGIN-Y
+                       MOVE HIT-POINT-Z TO RAY-ORIGIN-Z
+                       MOVE SCATTER-DIR-X TO RAY-DIR-X
+                       MOVE SCATTER-DIR-Y TO RAY-DIR-Y
+                       MOVE SCATTER-DIR-Z TO RAY-DIR-Z
+                       SUBTRACT 1 FROM BOUNCE-DEPTH
+                   ELSE
+                       MOVE 0.0 TO BOUNCE-COLOR-R
+                       MOVE 0.0 TO BOUNCE-COLOR-G
+                       MOVE 0.0 TO BOUNCE-COLOR-B
+                       MOVE 1 TO BOUNCE-RESOLVED
+                   END-IF
+               ELSE
+      *> Otherwise render sky gradient - this ends the bounce chain
+                   MOVE RAY-DIR-X TO VEC3-A-X
+                   MOVE RAY-DIR-Y TO VEC3-A-Y
+                   MOVE RAY-DIR-Z TO VEC3-A-Z
+                   PERFORM CAMERA-SKY-COLOR
+                   MOVE VEC3-RESULT-X TO BOUNCE-COLOR-R
+                   MOVE VEC3-RESULT-Y TO BOUNCE-COLOR-G
+                   MOVE VEC3-RESULT-Z TO BOUNCE-COLOR-B
+                   MOVE 1 TO BOUNCE-RESOLVED
+               END-IF
+           END-IF
+           EXIT.
+
+      *> Sky background gradient (equivalent to the white-to-blue background
+      *> color lookup shared by both the primary ray and any scattered ray)
+      *> Input: VEC3-A contains a ray direction (need not be unit length)
+      *> Output: VEC3-RESULT contains the sky color
+       CAMERA-SKY-COLOR.
       *> vec3 unit_direction = unit_vector(r.direction());
-               MOVE RAY-DIR-X TO VEC3-A-X        *> Copy ray direction to VEC3-A
-               MOVE RAY-DIR-Y TO VEC3-A-Y
-               MOVE RAY-DIR-Z TO VEC3-A-Z
-               PERFORM VEC3-UNIT-VECTOR-A        *> Calculate unit vector (result in VEC3-RESULT)
-               
+           PERFORM VEC3-UNIT-VECTOR-A        *> Calculate unit vector (result in VEC3-RESULT)
+
       *> Calculate interpolation parameter based on Y component
       *> auto a = 0.5*(unit_direction.y() + 1.0);
       *> This maps Y from [-1,1] to a from [0,1]
-               COMPUTE VEC3-SCALAR = 0.5 * (VEC3-RESULT-Y + 1.0)
-               
+           COMPUTE VEC3-SCALAR = 0.5 * (VEC3-RESULT-Y + 1.0)
+
       *> Linear interpolation between white and light blue
       *> return (1.0-a)*color(1.0, 1.0, 1.0) + a*color(0.5, 0.7, 1.0);
       *> White color when a=0 (Y=-1, looking down)
       *> Blue color when a=1 (Y=+1, looking up)
-      
+
       *> Calculate (1.0-a) for white component weight
-               COMPUTE VEC3-TEMP-CALC = 1.0 - VEC3-SCALAR
-               
+           COMPUTE VEC3-TEMP-CALC = 1.0 - VEC3-SCALAR
+
       *> Calculate final color components using linear interpolation
       *> Red:   (1-a)*1.0 + a*0.5 = (1-a) + 0.5*a
-               COMPUTE VEC3-RESULT-X = VEC3-TEMP-CALC * 1.0 + 
-                                       VEC3-SCALAR * 0.5
-               
-      *> Green: (1-a)*1.0 + a*0.7 = (1-a) + 0.7*a  
-               COMPUTE VEC3-RESULT-Y = VEC3-TEMP-CALC * 1.0 + 
-                                       VEC3-SCALAR * 0.7
-               
+           COMPUTE VEC3-RESULT-X = VEC3-TEMP-CALC * 1.0 +
+                                   VEC3-SCALAR * 0.5
+
+      *> Green: (1-a)*1.0 + a*0.7 = (1-a) + 0.7*a
+           COMPUTE VEC3-RESULT-Y = VEC3-TEMP-CALC * 1.0 +
+                                   VEC3-SCALAR * 0.7
+
       *> Blue:  (1-a)*1.0 + a*1.0 = (1-a) + a = 1.0 (always full blue)
-               COMPUTE VEC3-RESULT-Z = VEC3-TEMP-CALC * 1.0 + 
-                                       VEC3-SCALAR * 1.0
-           END-IF
-           
-      *> Result: Creates sphere with surface normal shading on sky gradient background
-      *> - Sphere hit: Color based on surface normal direction (creates 3D shading effect)
-      *> - Sky background: White to blue gradient based on ray direction
+           COMPUTE VEC3-RESULT-Z = VEC3-TEMP-CALC * 1.0 +
+                                   VEC3-SCALAR * 1.0
            EXIT.
        
       *> Write pixel color to PPM file using write_color function
@@ -848,7 +1956,55 @@
            COMPUTE VEC3-RESULT-X = VEC3-A-X / VEC3-LENGTH  *> Normalize X
            COMPUTE VEC3-RESULT-Y = VEC3-A-Y / VEC3-LENGTH  *> Normalize Y
            COMPUTE VEC3-RESULT-Z = VEC3-A-Z / VEC3-LENGTH. *> Normalize Z
-           
+
+      *> Reflect vector A about normal B: VEC3-RESULT = A - 2*dot(A,B)*B
+      *> C++ equivalent: vec3 reflect(const vec3& v, const vec3& n) { return v - 2*dot(v,n)*n; }
+       VEC3-REFLECT.
+           PERFORM VEC3-CALCULATE-DOT-PRODUCT   *> VEC3-DOT-PRODUCT = dot(A,B)
+           COMPUTE VEC3-RESULT-X =
+                   VEC3-A-X - (2 * VEC3-DOT-PRODUCT * VEC3-B-X)
+           COMPUTE VEC3-RESULT-Y =
+                   VEC3-A-Y - (2 * VEC3-DOT-PRODUCT * VEC3-B-Y)
+           COMPUTE VEC3-RESULT-Z =
+                   VEC3-A-Z - (2 * VEC3-DOT-PRODUCT * VEC3-B-Z).
+
+      *> Refract unit vector A through surface with normal B
+      *> C++ equivalent: vec3 refract(const vec3& uv, const vec3& n, double etai_over_etat) {
+      *>                   auto cos_theta = fmin(dot(-uv, n), 1.0);
+      *>                   vec3 r_out_perp = etai_over_etat * (uv + cos_theta*n);
+      *>                   vec3 r_out_parallel = -sqrt(fabs(1.0 - r_out_perp.length_squared())) * n;
+      *>                   return r_out_perp + r_out_parallel; }
+      *> Input: VEC3-A = unit incident direction, VEC3-B = outward normal
+      *>        REFRACT-RATIO = etai_over_etat
+       VEC3-REFRACT.
+           COMPUTE VEC3-TEMP-CALC =
+               -((VEC3-A-X * VEC3-B-X) + (VEC3-A-Y * VEC3-B-Y) +
+                 (VEC3-A-Z * VEC3-B-Z))
+           IF VEC3-TEMP-CALC > 1.0
+               MOVE 1.0 TO VEC3-TEMP-CALC
+           END-IF
+           COMPUTE VEC3-TEMP-X =
+                   REFRACT-RATIO * (VEC3-A-X +
+                                    (VEC3-TEMP-CALC * VEC3-B-X))
+           COMPUTE VEC3-TEMP-Y =
+                   REFRACT-RATIO * (VEC3-A-Y +
+                                    (VEC3-TEMP-CALC * VEC3-B-Y))
+           COMPUTE VEC3-TEMP-Z =
+                   REFRACT-RATIO * (VEC3-A-Z +
+                                    (VEC3-TEMP-CALC * VEC3-B-Z))
+           COMPUTE VEC3-LENGTH-SQR = (VEC3-TEMP-X * VEC3-TEMP-X) +
+                                     (VEC3-TEMP-Y * VEC3-TEMP-Y) +
+                                     (VEC3-TEMP-Z * VEC3-TEMP-Z)
+           COMPUTE VEC3-SCALAR =
+                   FUNCTION ABS(1.0 - VEC3-LENGTH-SQR) ** 0.5
+           COMPUTE VEC3-RESULT-X =
+                   VEC3-TEMP-X - (VEC3-SCALAR * VEC3-B-X)
+           COMPUTE VEC3-RESULT-Y =
+                   VEC3-TEMP-Y - (VEC3-SCALAR * VEC3-B-Y)
+           COMPUTE VEC3-RESULT-Z =
+                   VEC3-TEMP-Z - (VEC3-SCALAR * VEC3-B-Z)
+           EXIT.
+
       *>****************************************************************
       *> VEC3 OUTPUT PROCEDURES - Display and File Operations         *
       *>****************************************************************
@@ -913,13 +2069,39 @@
            PERFORM INTERVAL-CLAMP                     *> intensity.clamp(b)
            COMPUTE COLOR-B-BYTE = 256 * INTERVAL-TEST-VALUE  *> bbyte = int(256 * clamped_b)
            
-      *> Write out the pixel color components in PPM format
+      *> Write out the pixel color components, as space-separated ASCII
+      *> decimal text (P3) or as three raw bytes (P6)
       *> C++ equivalent: out << rbyte << ' ' << gbyte << ' ' << bbyte << '\n';
-           STRING COLOR-R-BYTE " " COLOR-G-BYTE " " COLOR-B-BYTE
-                  DELIMITED BY SIZE INTO COLOR-OUTPUT-LINE
-           MOVE COLOR-OUTPUT-LINE TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.                 *> Output: "255 128 64" (example)
-           
+           IF OUTPUT-FORMAT = "P6"
+               PERFORM WRITE-COLOR-BYTES-BINARY
+           ELSE
+               STRING COLOR-R-BYTE " " COLOR-G-BYTE " " COLOR-B-BYTE
+                      DELIMITED BY SIZE INTO COLOR-OUTPUT-LINE
+               MOVE COLOR-OUTPUT-LINE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD             *> Output: "255 128 64" (example)
+           END-IF
+           EXIT.
+
+      *> Emit the already-computed COLOR-R-BYTE/G-BYTE/B-BYTE as three
+      *> raw bytes through BINARY-OUTPUT-FILE, in place of the STRINGed
+      *> decimal text WRITE-COLOR-TO-FILE uses for P3
+       WRITE-COLOR-BYTES-BINARY.
+           MOVE COLOR-R-BYTE TO BINARY-BYTE-VALUE
+           PERFORM WRITE-BYTE-TO-BINARY-FILE
+           MOVE COLOR-G-BYTE TO BINARY-BYTE-VALUE
+           PERFORM WRITE-BYTE-TO-BINARY-FILE
+           MOVE COLOR-B-BYTE TO BINARY-BYTE-VALUE
+           PERFORM WRITE-BYTE-TO-BINARY-FILE
+           EXIT.
+
+      *> Convert a 0-255 numeric byte value to its raw byte equivalent
+      *> (there is no native COBOL int-to-byte cast) and write it
+       WRITE-BYTE-TO-BINARY-FILE.
+           MOVE FUNCTION CHAR(BINARY-BYTE-VALUE + 1)
+                TO BINARY-OUTPUT-RECORD
+           WRITE BINARY-OUTPUT-RECORD
+           EXIT.
+
       *> Write color to terminal (for debugging/display purposes)
       *> Same as WRITE-COLOR-TO-FILE but outputs to terminal instead of file
        WRITE-COLOR-TO-TERMINAL.
@@ -1052,11 +2234,9 @@
                WHEN 'SPHERE'
                    PERFORM SPHERE-HIT-ENHANCED      *> Use enhanced sphere implementation
                WHEN 'PLANE'
-      *> Future: Add plane intersection here
-                   MOVE 0 TO HIT-RESULT         *> Not implemented yet
-               WHEN 'TRIANGLE' 
-      *> Future: Add triangle intersection here
-                   MOVE 0 TO HIT-RESULT         *> Not implemented yet
+                   PERFORM PLANE-HIT                *> Use plane implementation
+               WHEN 'TRIANGLE'
+                   PERFORM TRIANGLE-HIT              *> Use triangle implementation
                WHEN OTHER
                    MOVE 0 TO HIT-RESULT         *> Unknown object type
            END-EVALUATE
@@ -1085,6 +2265,16 @@
            ELSE
                MOVE 0.0 TO SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT    *> Ensure radius is non-negative
            END-IF
+
+      *> Default to a plain gray diffuse material (equivalent to the
+      *> implicit material a sphere gets before make_shared<material> is
+      *> supplied) - callers that care override via MATERIAL-ASSIGN-FROM-PARAMS
+           MOVE 'LAMBERTIAN' TO MATERIAL-TYPE OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+           MOVE 0.0 TO MATERIAL-FUZZ OF HITTABLE-OBJECT
+           MOVE 1.0 TO MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
            EXIT.
            
       *> Enhanced sphere hit method with proper root finding
@@ -1197,12 +2387,343 @@
            
       *> rec.set_face_normal(r, outward_normal)
            PERFORM SET-FACE-NORMAL.              *> Sets HIT-NORMAL and HIT-FRONT-FACE
-           
+
+      *> rec.mat = mat  // carry the object's material along with the hit
+           MOVE MATERIAL-TYPE OF HITTABLE-OBJECT TO HIT-MATERIAL-TYPE
+           MOVE MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-R
+           MOVE MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-G
+           MOVE MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-B
+           MOVE MATERIAL-FUZZ OF HITTABLE-OBJECT TO HIT-MATERIAL-FUZZ
+           MOVE MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-REFRACTION-INDEX
+
       *> return true
            MOVE 1 TO HIT-RESULT                 *> Mark successful hit
            MOVE 1 TO HIT-OCCURRED
            EXIT.
-           
+
+      *>****************************************************************
+      *> PLANE CLASS METHODS - Concrete Hittable Implementation        *
+      *>****************************************************************
+      *> Plane constructor (point + normal form)
+      *> Input: VEC3-A-X/Y/Z contains a point on the plane
+      *>        VEC3-B-X/Y/Z contains the plane normal (need not be
+      *>        unit length - it is normalized here, same as every
+      *>        other object type expects a unit normal)
+      *> Output: HITTABLE-OBJECT configured as a plane
+      *> Note: VEC3-A is overwritten as a working register while the
+      *>       normal is normalized, same as the sphere constructor
+      *>       leaves its own scratch registers in an unspecified state
+       PLANE-CONSTRUCTOR.
+      *> Set object type to plane
+           MOVE 'PLANE' TO HITTABLE-TYPE OF HITTABLE-OBJECT
+
+      *> Copy the point on the plane
+           MOVE VEC3-A-X TO PLANE-OBJ-POINT-X OF HITTABLE-OBJECT
+           MOVE VEC3-A-Y TO PLANE-OBJ-POINT-Y OF HITTABLE-OBJECT
+           MOVE VEC3-A-Z TO PLANE-OBJ-POINT-Z OF HITTABLE-OBJECT
+
+      *> Normalize the supplied normal (VEC3-B) via the shared
+      *> unit-vector utility, which operates on VEC3-A
+           MOVE VEC3-B-X TO VEC3-A-X
+           MOVE VEC3-B-Y TO VEC3-A-Y
+           MOVE VEC3-B-Z TO VEC3-A-Z
+           PERFORM VEC3-UNIT-VECTOR-A
+           MOVE VEC3-RESULT-X TO PLANE-OBJ-NORMAL-X OF HITTABLE-OBJECT
+           MOVE VEC3-RESULT-Y TO PLANE-OBJ-NORMAL-Y OF HITTABLE-OBJECT
+           MOVE VEC3-RESULT-Z TO PLANE-OBJ-NORMAL-Z OF HITTABLE-OBJECT
+
+      *> Default to a plain gray diffuse material, same default the
+      *> sphere constructor uses
+           MOVE 'LAMBERTIAN' TO MATERIAL-TYPE OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+           MOVE 0.0 TO MATERIAL-FUZZ OF HITTABLE-OBJECT
+           MOVE 1.0 TO MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
+           EXIT.
+
+      *> Plane hit method - point/normal form ray-plane intersection
+      *> C++ equivalent: bool hit(...) const override for a plane class,
+      *>                 t = dot(point - r.origin(), normal) / dot(normal, r.direction())
+       PLANE-HIT.
+      *> Copy plane data from hittable object to working variables
+           MOVE PLANE-OBJ-POINT-X OF HITTABLE-OBJECT TO PLANE-POINT-X.
+           MOVE PLANE-OBJ-POINT-Y OF HITTABLE-OBJECT TO PLANE-POINT-Y.
+           MOVE PLANE-OBJ-POINT-Z OF HITTABLE-OBJECT TO PLANE-POINT-Z.
+           MOVE PLANE-OBJ-NORMAL-X OF HITTABLE-OBJECT TO PLANE-NORMAL-X.
+           MOVE PLANE-OBJ-NORMAL-Y OF HITTABLE-OBJECT TO PLANE-NORMAL-Y.
+           MOVE PLANE-OBJ-NORMAL-Z OF HITTABLE-OBJECT TO PLANE-NORMAL-Z.
+
+      *> Set up ray_t interval for surrounds testing
+           MOVE HIT-RAY-T-MIN TO INTERVAL-MIN
+           MOVE HIT-RAY-T-MAX TO INTERVAL-MAX
+
+      *> auto denom = dot(normal, r.direction())
+           COMPUTE PLANE-DENOM = (PLANE-NORMAL-X * RAY-DIR-X) +
+                                 (PLANE-NORMAL-Y * RAY-DIR-Y) +
+                                 (PLANE-NORMAL-Z * RAY-DIR-Z)
+
+      *> if (fabs(denom) < epsilon) return false;  // ray parallel to plane
+           IF FUNCTION ABS(PLANE-DENOM) < 0.000001
+               MOVE 0 TO HIT-RESULT             *> No intersection
+               MOVE 0 TO HIT-OCCURRED
+           ELSE
+      *> auto t = dot(point - r.origin(), normal) / denom
+               COMPUTE PLANE-T =
+                   (((PLANE-POINT-X - RAY-ORIGIN-X) * PLANE-NORMAL-X) +
+                    ((PLANE-POINT-Y - RAY-ORIGIN-Y) * PLANE-NORMAL-Y) +
+                    ((PLANE-POINT-Z - RAY-ORIGIN-Z) * PLANE-NORMAL-Z)) /
+                   PLANE-DENOM
+      *> if (!ray_t.surrounds(t)) return false
+               MOVE PLANE-T TO INTERVAL-TEST-VALUE
+               PERFORM INTERVAL-TEST-SURROUNDS
+               IF INTERVAL-SURROUNDS = 0
+                   MOVE 0 TO HIT-RESULT         *> No valid intersection
+                   MOVE 0 TO HIT-OCCURRED
+               ELSE
+                   PERFORM PLANE-POPULATE-HIT-RECORD
+               END-IF
+           END-IF
+           EXIT.
+
+      *> Populate hit record with intersection details using set_face_normal
+      *> C++ equivalent: rec.t = t; rec.p = r.at(rec.t);
+      *>                 rec.set_face_normal(r, normal); return true;
+       PLANE-POPULATE-HIT-RECORD.
+      *> rec.t = t
+           MOVE PLANE-T TO HIT-T
+
+      *> rec.p = r.at(rec.t)  // Calculate hit point
+           MOVE PLANE-T TO RAY-PARAMETER-T
+           PERFORM RAY-AT-PARAMETER             *> Result in RAY-POINT-X/Y/Z
+           MOVE RAY-POINT-X TO HIT-POINT-X
+           MOVE RAY-POINT-Y TO HIT-POINT-Y
+           MOVE RAY-POINT-Z TO HIT-POINT-Z
+
+      *> outward_normal = normal  // already unit length
+           MOVE PLANE-NORMAL-X TO OUTWARD-NORMAL-X
+           MOVE PLANE-NORMAL-Y TO OUTWARD-NORMAL-Y
+           MOVE PLANE-NORMAL-Z TO OUTWARD-NORMAL-Z
+
+      *> rec.set_face_normal(r, outward_normal)
+           PERFORM SET-FACE-NORMAL              *> Sets HIT-NORMAL and HIT-FRONT-FACE
+
+      *> rec.mat = mat  // carry the object's material along with the hit
+           MOVE MATERIAL-TYPE OF HITTABLE-OBJECT TO HIT-MATERIAL-TYPE
+           MOVE MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-R
+           MOVE MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-G
+           MOVE MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-B
+           MOVE MATERIAL-FUZZ OF HITTABLE-OBJECT TO HIT-MATERIAL-FUZZ
+           MOVE MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-REFRACTION-INDEX
+
+      *> return true
+           MOVE 1 TO HIT-RESULT                 *> Mark successful hit
+           MOVE 1 TO HIT-OCCURRED
+           EXIT.
+
+      *>****************************************************************
+      *> TRIANGLE CLASS METHODS - Concrete Hittable Implementation     *
+      *>****************************************************************
+      *> Triangle constructor (three-vertex form)
+      *> Input: VEC3-A-X/Y/Z contains vertex 0
+      *>        VEC3-B-X/Y/Z contains vertex 1
+      *>        VEC3-TEMP-X/Y/Z contains vertex 2
+      *> Output: HITTABLE-OBJECT configured as a triangle
+       TRIANGLE-CONSTRUCTOR.
+      *> Set object type to triangle
+           MOVE 'TRIANGLE' TO HITTABLE-TYPE OF HITTABLE-OBJECT
+
+      *> Copy the three vertices
+           MOVE VEC3-A-X TO TRIANGLE-OBJ-V0-X OF HITTABLE-OBJECT
+           MOVE VEC3-A-Y TO TRIANGLE-OBJ-V0-Y OF HITTABLE-OBJECT
+           MOVE VEC3-A-Z TO TRIANGLE-OBJ-V0-Z OF HITTABLE-OBJECT
+           MOVE VEC3-B-X TO TRIANGLE-OBJ-V1-X OF HITTABLE-OBJECT
+           MOVE VEC3-B-Y TO TRIANGLE-OBJ-V1-Y OF HITTABLE-OBJECT
+           MOVE VEC3-B-Z TO TRIANGLE-OBJ-V1-Z OF HITTABLE-OBJECT
+           MOVE VEC3-TEMP-X TO TRIANGLE-OBJ-V2-X OF HITTABLE-OBJECT
+           MOVE VEC3-TEMP-Y TO TRIANGLE-OBJ-V2-Y OF HITTABLE-OBJECT
+           MOVE VEC3-TEMP-Z TO TRIANGLE-OBJ-V2-Z OF HITTABLE-OBJECT
+
+      *> Default to a plain gray diffuse material, same default the
+      *> sphere constructor uses
+           MOVE 'LAMBERTIAN' TO MATERIAL-TYPE OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+           MOVE 0.5 TO MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+           MOVE 0.0 TO MATERIAL-FUZZ OF HITTABLE-OBJECT
+           MOVE 1.0 TO MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
+           EXIT.
+
+      *> Triangle hit method using the Moller-Trumbore algorithm
+      *> C++ equivalent: bool hit(...) const override for a triangle class
+       TRIANGLE-HIT.
+      *> Copy triangle vertices from hittable object to working variables
+           MOVE TRIANGLE-OBJ-V0-X OF HITTABLE-OBJECT TO TRIANGLE-V0-X.
+           MOVE TRIANGLE-OBJ-V0-Y OF HITTABLE-OBJECT TO TRIANGLE-V0-Y.
+           MOVE TRIANGLE-OBJ-V0-Z OF HITTABLE-OBJECT TO TRIANGLE-V0-Z.
+           MOVE TRIANGLE-OBJ-V1-X OF HITTABLE-OBJECT TO TRIANGLE-V1-X.
+           MOVE TRIANGLE-OBJ-V1-Y OF HITTABLE-OBJECT TO TRIANGLE-V1-Y.
+           MOVE TRIANGLE-OBJ-V1-Z OF HITTABLE-OBJECT TO TRIANGLE-V1-Z.
+           MOVE TRIANGLE-OBJ-V2-X OF HITTABLE-OBJECT TO TRIANGLE-V2-X.
+           MOVE TRIANGLE-OBJ-V2-Y OF HITTABLE-OBJECT TO TRIANGLE-V2-Y.
+           MOVE TRIANGLE-OBJ-V2-Z OF HITTABLE-OBJECT TO TRIANGLE-V2-Z.
+
+      *> Set up ray_t interval for surrounds testing
+           MOVE HIT-RAY-T-MIN TO INTERVAL-MIN
+           MOVE HIT-RAY-T-MAX TO INTERVAL-MAX
+
+      *> vec3 edge1 = v1 - v0; vec3 edge2 = v2 - v0;
+           COMPUTE TRIANGLE-EDGE1-X = TRIANGLE-V1-X - TRIANGLE-V0-X
+           COMPUTE TRIANGLE-EDGE1-Y = TRIANGLE-V1-Y - TRIANGLE-V0-Y
+           COMPUTE TRIANGLE-EDGE1-Z = TRIANGLE-V1-Z - TRIANGLE-V0-Z
+           COMPUTE TRIANGLE-EDGE2-X = TRIANGLE-V2-X - TRIANGLE-V0-X
+           COMPUTE TRIANGLE-EDGE2-Y = TRIANGLE-V2-Y - TRIANGLE-V0-Y
+           COMPUTE TRIANGLE-EDGE2-Z = TRIANGLE-V2-Z - TRIANGLE-V0-Z
+
+      *> vec3 h = cross(r.direction(), edge2)
+           COMPUTE TRIANGLE-H-X = (RAY-DIR-Y * TRIANGLE-EDGE2-Z) -
+                                  (RAY-DIR-Z * TRIANGLE-EDGE2-Y)
+           COMPUTE TRIANGLE-H-Y = (RAY-DIR-Z * TRIANGLE-EDGE2-X) -
+                                  (RAY-DIR-X * TRIANGLE-EDGE2-Z)
+           COMPUTE TRIANGLE-H-Z = (RAY-DIR-X * TRIANGLE-EDGE2-Y) -
+                                  (RAY-DIR-Y * TRIANGLE-EDGE2-X)
+
+      *> auto a = dot(edge1, h)
+           COMPUTE TRIANGLE-A = (TRIANGLE-EDGE1-X * TRIANGLE-H-X) +
+                                (TRIANGLE-EDGE1-Y * TRIANGLE-H-Y) +
+                                (TRIANGLE-EDGE1-Z * TRIANGLE-H-Z)
+
+      *> if (fabs(a) < epsilon) return false;  // ray parallel to triangle
+           IF FUNCTION ABS(TRIANGLE-A) < 0.000001
+               MOVE 0 TO HIT-RESULT             *> No intersection
+               MOVE 0 TO HIT-OCCURRED
+           ELSE
+               COMPUTE TRIANGLE-F = 1 / TRIANGLE-A
+
+      *> vec3 s = r.origin() - v0
+               COMPUTE TRIANGLE-S-X = RAY-ORIGIN-X - TRIANGLE-V0-X
+               COMPUTE TRIANGLE-S-Y = RAY-ORIGIN-Y - TRIANGLE-V0-Y
+               COMPUTE TRIANGLE-S-Z = RAY-ORIGIN-Z - TRIANGLE-V0-Z
+
+      *> auto u = f * dot(s, h)
+               COMPUTE TRIANGLE-U = TRIANGLE-F *
+                   ((TRIANGLE-S-X * TRIANGLE-H-X) +
+                    (TRIANGLE-S-Y * TRIANGLE-H-Y) +
+                    (TRIANGLE-S-Z * TRIANGLE-H-Z))
+
+      *> if (u < 0 || u > 1) return false
+               IF TRIANGLE-U < 0 OR TRIANGLE-U > 1
+                   MOVE 0 TO HIT-RESULT
+                   MOVE 0 TO HIT-OCCURRED
+               ELSE
+      *> vec3 q = cross(s, edge1)
+                   COMPUTE TRIANGLE-Q-X =
+                       (TRIANGLE-S-Y * TRIANGLE-EDGE1-Z) -
+                       (TRIANGLE-S-Z * TRIANGLE-EDGE1-Y)
+                   COMPUTE TRIANGLE-Q-Y =
+                       (TRIANGLE-S-Z * TRIANGLE-EDGE1-X) -
+                       (TRIANGLE-S-X * TRIANGLE-EDGE1-Z)
+                   COMPUTE TRIANGLE-Q-Z =
+                       (TRIANGLE-S-X * TRIANGLE-EDGE1-Y) -
+                       (TRIANGLE-S-Y * TRIANGLE-EDGE1-X)
+
+      *> auto v = f * dot(r.direction(), q)
+                   COMPUTE TRIANGLE-V = TRIANGLE-F *
+                       ((RAY-DIR-X * TRIANGLE-Q-X) +
+                        (RAY-DIR-Y * TRIANGLE-Q-Y) +
+                        (RAY-DIR-Z * TRIANGLE-Q-Z))
+
+      *> if (v < 0 || u + v > 1) return false
+                   IF TRIANGLE-V < 0 OR
+                      (TRIANGLE-U + TRIANGLE-V) > 1
+                       MOVE 0 TO HIT-RESULT
+                       MOVE 0 TO HIT-OCCURRED
+                   ELSE
+      *> auto t = f * dot(q, edge2)
+                       COMPUTE TRIANGLE-T = TRIANGLE-F *
+                           ((TRIANGLE-Q-X * TRIANGLE-EDGE2-X) +
+                            (TRIANGLE-Q-Y * TRIANGLE-EDGE2-Y) +
+                            (TRIANGLE-Q-Z * TRIANGLE-EDGE2-Z))
+
+      *> if (!ray_t.surrounds(t)) return false
+                       MOVE TRIANGLE-T TO INTERVAL-TEST-VALUE
+                       PERFORM INTERVAL-TEST-SURROUNDS
+                       IF INTERVAL-SURROUNDS = 0
+                           MOVE 0 TO HIT-RESULT
+                           MOVE 0 TO HIT-OCCURRED
+                       ELSE
+                           PERFORM TRIANGLE-POPULATE-HIT-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+      *> Populate hit record with intersection details using set_face_normal
+      *> C++ equivalent: rec.t = t; rec.p = r.at(rec.t);
+      *>                 vec3 outward_normal = unit_vector(cross(edge1, edge2));
+      *>                 rec.set_face_normal(r, outward_normal); return true;
+       TRIANGLE-POPULATE-HIT-RECORD.
+      *> rec.t = t
+           MOVE TRIANGLE-T TO HIT-T
+
+      *> rec.p = r.at(rec.t)  // Calculate hit point
+           MOVE TRIANGLE-T TO RAY-PARAMETER-T
+           PERFORM RAY-AT-PARAMETER             *> Result in RAY-POINT-X/Y/Z
+           MOVE RAY-POINT-X TO HIT-POINT-X
+           MOVE RAY-POINT-Y TO HIT-POINT-Y
+           MOVE RAY-POINT-Z TO HIT-POINT-Z
+
+      *> vec3 outward_normal = unit_vector(cross(edge1, edge2))
+           COMPUTE TRIANGLE-NORMAL-X =
+               (TRIANGLE-EDGE1-Y * TRIANGLE-EDGE2-Z) -
+               (TRIANGLE-EDGE1-Z * TRIANGLE-EDGE2-Y)
+           COMPUTE TRIANGLE-NORMAL-Y =
+               (TRIANGLE-EDGE1-Z * TRIANGLE-EDGE2-X) -
+               (TRIANGLE-EDGE1-X * TRIANGLE-EDGE2-Z)
+           COMPUTE TRIANGLE-NORMAL-Z =
+               (TRIANGLE-EDGE1-X * TRIANGLE-EDGE2-Y) -
+               (TRIANGLE-EDGE1-Y * TRIANGLE-EDGE2-X)
+           COMPUTE TRIANGLE-NORMAL-LENSQ =
+               (TRIANGLE-NORMAL-X * TRIANGLE-NORMAL-X) +
+               (TRIANGLE-NORMAL-Y * TRIANGLE-NORMAL-Y) +
+               (TRIANGLE-NORMAL-Z * TRIANGLE-NORMAL-Z)
+           COMPUTE TRIANGLE-NORMAL-LEN = TRIANGLE-NORMAL-LENSQ ** 0.5
+           COMPUTE OUTWARD-NORMAL-X =
+               TRIANGLE-NORMAL-X / TRIANGLE-NORMAL-LEN
+           COMPUTE OUTWARD-NORMAL-Y =
+               TRIANGLE-NORMAL-Y / TRIANGLE-NORMAL-LEN
+           COMPUTE OUTWARD-NORMAL-Z =
+               TRIANGLE-NORMAL-Z / TRIANGLE-NORMAL-LEN
+
+      *> rec.set_face_normal(r, outward_normal)
+           PERFORM SET-FACE-NORMAL              *> Sets HIT-NORMAL and HIT-FRONT-FACE
+
+      *> rec.mat = mat  // carry the object's material along with the hit
+           MOVE MATERIAL-TYPE OF HITTABLE-OBJECT TO HIT-MATERIAL-TYPE
+           MOVE MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-R
+           MOVE MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-G
+           MOVE MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-ALBEDO-B
+           MOVE MATERIAL-FUZZ OF HITTABLE-OBJECT TO HIT-MATERIAL-FUZZ
+           MOVE MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
+                TO HIT-MATERIAL-REFRACTION-INDEX
+
+      *> return true
+           MOVE 1 TO HIT-RESULT                 *> Mark successful hit
+           MOVE 1 TO HIT-OCCURRED
+           EXIT.
+
       *>****************************************************************
       *> HIT RECORD METHODS - Normal Orientation and Face Detection    *
       *>****************************************************************
@@ -1236,6 +2757,181 @@
            END-IF
            EXIT.
            
+      *>****************************************************************
+      *> MATERIAL CLASS METHODS - Diffuse/Metal/Glass Scattering        *
+      *>****************************************************************
+      *> Abstract scatter method dispatch (equivalent to virtual bool
+      *> scatter(const ray&, const hit_record&, color&, ray&) const)
+      *> Input: HIT-RECORD contains the hit point, normal, front-face
+      *>        flag and material (HIT-MATERIAL-TYPE drives dispatch)
+      *>        RAY-DATA contains the incoming ray
+      *> Output: SCATTER-OCCURRED = 1 if a ray was scattered, 0 if absorbed
+      *>         SCATTER-DIR-X/Y/Z contains the scattered ray direction
+      *>         SCATTER-ATTEN-R/G/B contains the attenuation color
+       MATERIAL-SCATTER.
+           EVALUATE HIT-MATERIAL-TYPE
+               WHEN 'LAMBERTIAN'
+                   PERFORM LAMBERTIAN-SCATTER
+               WHEN 'METAL'
+                   PERFORM METAL-SCATTER
+               WHEN 'GLASS'
+                   PERFORM GLASS-SCATTER
+               WHEN OTHER
+                   MOVE 0 TO SCATTER-OCCURRED      *> Unknown material - absorb
+           END-EVALUATE
+           EXIT.
+
+      *> Lambertian (diffuse) scatter method
+      *> C++ equivalent: scatter_direction = rec.normal + random_unit_vector();
+      *>                 if (scatter_direction.near_zero()) scatter_direction = rec.normal;
+      *>                 scattered = ray(rec.p, scatter_direction); attenuation = albedo;
+       LAMBERTIAN-SCATTER.
+           PERFORM RANDOM-UNIT-VECTOR
+           COMPUTE SCATTER-DIR-X = HIT-NORMAL-X + RANDOM-UNIT-X
+           COMPUTE SCATTER-DIR-Y = HIT-NORMAL-Y + RANDOM-UNIT-Y
+           COMPUTE SCATTER-DIR-Z = HIT-NORMAL-Z + RANDOM-UNIT-Z
+
+      *> Guard against a degenerate (near-zero) scatter direction
+           IF FUNCTION ABS(SCATTER-DIR-X) < 0.000001 AND
+              FUNCTION ABS(SCATTER-DIR-Y) < 0.000001 AND
+              FUNCTION ABS(SCATTER-DIR-Z) < 0.000001
+               MOVE HIT-NORMAL-X TO SCATTER-DIR-X
+               MOVE HIT-NORMAL-Y TO SCATTER-DIR-Y
+               MOVE HIT-NORMAL-Z TO SCATTER-DIR-Z
+           END-IF
+
+           MOVE HIT-MATERIAL-ALBEDO-R TO SCATTER-ATTEN-R
+           MOVE HIT-MATERIAL-ALBEDO-G TO SCATTER-ATTEN-G
+           MOVE HIT-MATERIAL-ALBEDO-B TO SCATTER-ATTEN-B
+           MOVE 1 TO SCATTER-OCCURRED
+           EXIT.
+
+      *> Metal scatter method (with optional fuzziness)
+      *> C++ equivalent: vec3 reflected = reflect(unit_vector(r_in.direction()), rec.normal);
+      *>                 reflected = reflected + fuzz*random_unit_vector();
+      *>                 scattered = ray(rec.p, reflected); attenuation = albedo;
+      *>                 return (dot(scattered.direction(), rec.normal) > 0);
+       METAL-SCATTER.
+           MOVE RAY-DIR-X TO VEC3-A-X
+           MOVE RAY-DIR-Y TO VEC3-A-Y
+           MOVE RAY-DIR-Z TO VEC3-A-Z
+           PERFORM VEC3-UNIT-VECTOR-A            *> Unit incident direction -> VEC3-RESULT
+           MOVE VEC3-RESULT-X TO VEC3-A-X
+           MOVE VEC3-RESULT-Y TO VEC3-A-Y
+           MOVE VEC3-RESULT-Z TO VEC3-A-Z
+           MOVE HIT-NORMAL-X TO VEC3-B-X
+           MOVE HIT-NORMAL-Y TO VEC3-B-Y
+           MOVE HIT-NORMAL-Z TO VEC3-B-Z
+           PERFORM VEC3-REFLECT                  *> Reflected vector -> VEC3-RESULT
+
+           PERFORM RANDOM-UNIT-VECTOR
+           COMPUTE SCATTER-DIR-X = VEC3-RESULT-X +
+                   (HIT-MATERIAL-FUZZ * RANDOM-UNIT-X)
+           COMPUTE SCATTER-DIR-Y = VEC3-RESULT-Y +
+                   (HIT-MATERIAL-FUZZ * RANDOM-UNIT-Y)
+           COMPUTE SCATTER-DIR-Z = VEC3-RESULT-Z +
+                   (HIT-MATERIAL-FUZZ * RANDOM-UNIT-Z)
+
+           MOVE HIT-MATERIAL-ALBEDO-R TO SCATTER-ATTEN-R
+           MOVE HIT-MATERIAL-ALBEDO-G TO SCATTER-ATTEN-G
+           MOVE HIT-MATERIAL-ALBEDO-B TO SCATTER-ATTEN-B
+
+      *> Absorb rays that would scatter back into the surface
+           COMPUTE REFLECT-DOT = (SCATTER-DIR-X * HIT-NORMAL-X) +
+                                 (SCATTER-DIR-Y * HIT-NORMAL-Y) +
+                                 (SCATTER-DIR-Z * HIT-NORMAL-Z)
+           IF REFLECT-DOT > 0
+               MOVE 1 TO SCATTER-OCCURRED
+           ELSE
+               MOVE 0 TO SCATTER-OCCURRED
+           END-IF
+           EXIT.
+
+      *> Dielectric (glass) scatter method
+      *> C++ equivalent: attenuation = color(1.0, 1.0, 1.0);
+      *>                 double ri = rec.front_face ? (1.0/refraction_index) : refraction_index;
+      *>                 vec3 unit_direction = unit_vector(r_in.direction());
+      *>                 double cos_theta = fmin(dot(-unit_direction, rec.normal), 1.0);
+      *>                 double sin_theta = sqrt(1.0 - cos_theta*cos_theta);
+      *>                 bool cannot_refract = ri * sin_theta > 1.0;
+      *>                 if (cannot_refract || reflectance(cos_theta, ri) > random_double())
+      *>                     direction = reflect(unit_direction, rec.normal);
+      *>                 else
+      *>                     direction = refract(unit_direction, rec.normal, ri);
+      *>                 scattered = ray(rec.p, direction);
+       GLASS-SCATTER.
+           MOVE 1.0 TO SCATTER-ATTEN-R
+           MOVE 1.0 TO SCATTER-ATTEN-G
+           MOVE 1.0 TO SCATTER-ATTEN-B
+
+           IF HIT-FRONT-FACE = 1
+               COMPUTE REFRACT-RATIO =
+                       1.0 / HIT-MATERIAL-REFRACTION-INDEX
+           ELSE
+               MOVE HIT-MATERIAL-REFRACTION-INDEX TO REFRACT-RATIO
+           END-IF
+
+           MOVE RAY-DIR-X TO VEC3-A-X
+           MOVE RAY-DIR-Y TO VEC3-A-Y
+           MOVE RAY-DIR-Z TO VEC3-A-Z
+           PERFORM VEC3-UNIT-VECTOR-A            *> Unit incident direction -> VEC3-RESULT
+           MOVE VEC3-RESULT-X TO VEC3-A-X        *> Keep unit direction in VEC3-A
+           MOVE VEC3-RESULT-Y TO VEC3-A-Y
+           MOVE VEC3-RESULT-Z TO VEC3-A-Z
+
+           COMPUTE REFRACT-COS-THETA =
+               -((VEC3-A-X * HIT-NORMAL-X) + (VEC3-A-Y * HIT-NORMAL-Y) +
+                 (VEC3-A-Z * HIT-NORMAL-Z))
+           IF REFRACT-COS-THETA > 1.0
+               MOVE 1.0 TO REFRACT-COS-THETA
+           END-IF
+           COMPUTE REFRACT-SIN-THETA =
+               (1.0 - (REFRACT-COS-THETA * REFRACT-COS-THETA)) ** 0.5
+
+           IF (REFRACT-RATIO * REFRACT-SIN-THETA) > 1.0
+               MOVE 1 TO REFRACT-CANNOT
+           ELSE
+               MOVE 0 TO REFRACT-CANNOT
+           END-IF
+
+           PERFORM SCHLICK-REFLECTANCE
+           PERFORM RANDOM-DOUBLE                 *> VEC3-SCALAR = random_double()
+
+           IF REFRACT-CANNOT = 1 OR REFLECTANCE-VALUE > VEC3-SCALAR
+               MOVE HIT-NORMAL-X TO VEC3-B-X
+               MOVE HIT-NORMAL-Y TO VEC3-B-Y
+               MOVE HIT-NORMAL-Z TO VEC3-B-Z
+               PERFORM VEC3-REFLECT               *> VEC3-A still holds unit direction
+               MOVE VEC3-RESULT-X TO SCATTER-DIR-X
+               MOVE VEC3-RESULT-Y TO SCATTER-DIR-Y
+               MOVE VEC3-RESULT-Z TO SCATTER-DIR-Z
+           ELSE
+               MOVE HIT-NORMAL-X TO VEC3-B-X
+               MOVE HIT-NORMAL-Y TO VEC3-B-Y
+               MOVE HIT-NORMAL-Z TO VEC3-B-Z
+               PERFORM VEC3-REFRACT
+               MOVE VEC3-RESULT-X TO SCATTER-DIR-X
+               MOVE VEC3-RESULT-Y TO SCATTER-DIR-Y
+               MOVE VEC3-RESULT-Z TO SCATTER-DIR-Z
+           END-IF
+
+           MOVE 1 TO SCATTER-OCCURRED
+           EXIT.
+
+      *> Schlick's reflectance approximation for dielectrics
+      *> C++ equivalent: double r0 = (1-ref_idx) / (1+ref_idx); r0 = r0*r0;
+      *>                 return r0 + (1-r0)*pow((1-cosine), 5);
+      *> Input: REFRACT-COS-THETA, REFRACT-RATIO
+      *> Output: REFLECTANCE-VALUE
+       SCHLICK-REFLECTANCE.
+           COMPUTE REFLECTANCE-R0 =
+               (1.0 - REFRACT-RATIO) / (1.0 + REFRACT-RATIO)
+           COMPUTE REFLECTANCE-R0 = REFLECTANCE-R0 * REFLECTANCE-R0
+           COMPUTE REFLECTANCE-VALUE = REFLECTANCE-R0 +
+               ((1.0 - REFLECTANCE-R0) *
+                ((1.0 - REFRACT-COS-THETA) ** 5))
+           EXIT.
+
       *>****************************************************************
       *> HITTABLE LIST CLASS METHODS - Object Collection Management    *
       *>****************************************************************
@@ -1279,8 +2975,9 @@
                MOVE 1 TO HITTABLE-ACTIVE(NEXT-SLOT)
                MOVE HITTABLE-TYPE OF HITTABLE-OBJECT 
                     TO HITTABLE-TYPE OF HITTABLE-OBJECTS(NEXT-SLOT)
-               MOVE HITTABLE-DATA OF HITTABLE-OBJECT 
+               MOVE HITTABLE-DATA OF HITTABLE-OBJECT
                     TO HITTABLE-DATA OF HITTABLE-OBJECTS(NEXT-SLOT)
+               PERFORM HITTABLE-LIST-ADD-COMPUTE-BBOX
                ADD 1 TO HITTABLE-COUNT
            ELSE
                DISPLAY "WARNING: HittableList full (" HITTABLE-MAX ")" 
@@ -1300,7 +2997,109 @@
                END-IF
            END-PERFORM
            EXIT.
-           
+
+      *> Compute the bounding box HITTABLE-LIST-HIT will cheaply reject
+      *> rays against before running the full intersection math. Uses
+      *> the object just copied into HITTABLE-OBJECTS(NEXT-SLOT).
+      *> PLANE has no finite box, so it is left HITTABLE-BOUNDED = 0
+      *> and HITTABLE-LIST-HIT always runs the full test against it
+       HITTABLE-LIST-ADD-COMPUTE-BBOX.
+           EVALUATE HITTABLE-TYPE OF HITTABLE-OBJECT
+               WHEN 'SPHERE'
+                   COMPUTE BBOX-MIN-X(NEXT-SLOT) =
+                       SPHERE-OBJ-CENTER-X OF HITTABLE-OBJECT -
+                       SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT
+                   COMPUTE BBOX-MIN-Y(NEXT-SLOT) =
+                       SPHERE-OBJ-CENTER-Y OF HITTABLE-OBJECT -
+                       SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT
+                   COMPUTE BBOX-MIN-Z(NEXT-SLOT) =
+                       SPHERE-OBJ-CENTER-Z OF HITTABLE-OBJECT -
+                       SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT
+                   COMPUTE BBOX-MAX-X(NEXT-SLOT) =
+                       SPHERE-OBJ-CENTER-X OF HITTABLE-OBJECT +
+                       SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT
+                   COMPUTE BBOX-MAX-Y(NEXT-SLOT) =
+                       SPHERE-OBJ-CENTER-Y OF HITTABLE-OBJECT +
+                       SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT
+                   COMPUTE BBOX-MAX-Z(NEXT-SLOT) =
+                       SPHERE-OBJ-CENTER-Z OF HITTABLE-OBJECT +
+                       SPHERE-OBJ-RADIUS OF HITTABLE-OBJECT
+                   MOVE 1 TO HITTABLE-BOUNDED(NEXT-SLOT)
+               WHEN 'TRIANGLE'
+                   MOVE TRIANGLE-OBJ-V0-X OF HITTABLE-OBJECT TO
+                        BBOX-MIN-X(NEXT-SLOT) BBOX-MAX-X(NEXT-SLOT)
+                   MOVE TRIANGLE-OBJ-V0-Y OF HITTABLE-OBJECT TO
+                        BBOX-MIN-Y(NEXT-SLOT) BBOX-MAX-Y(NEXT-SLOT)
+                   MOVE TRIANGLE-OBJ-V0-Z OF HITTABLE-OBJECT TO
+                        BBOX-MIN-Z(NEXT-SLOT) BBOX-MAX-Z(NEXT-SLOT)
+                   IF TRIANGLE-OBJ-V1-X OF HITTABLE-OBJECT <
+                      BBOX-MIN-X(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V1-X OF HITTABLE-OBJECT
+                            TO BBOX-MIN-X(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V1-X OF HITTABLE-OBJECT >
+                      BBOX-MAX-X(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V1-X OF HITTABLE-OBJECT
+                            TO BBOX-MAX-X(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V1-Y OF HITTABLE-OBJECT <
+                      BBOX-MIN-Y(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V1-Y OF HITTABLE-OBJECT
+                            TO BBOX-MIN-Y(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V1-Y OF HITTABLE-OBJECT >
+                      BBOX-MAX-Y(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V1-Y OF HITTABLE-OBJECT
+                            TO BBOX-MAX-Y(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V1-Z OF HITTABLE-OBJECT <
+                      BBOX-MIN-Z(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V1-Z OF HITTABLE-OBJECT
+                            TO BBOX-MIN-Z(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V1-Z OF HITTABLE-OBJECT >
+                      BBOX-MAX-Z(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V1-Z OF HITTABLE-OBJECT
+                            TO BBOX-MAX-Z(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V2-X OF HITTABLE-OBJECT <
+                      BBOX-MIN-X(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V2-X OF HITTABLE-OBJECT
+                            TO BBOX-MIN-X(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V2-X OF HITTABLE-OBJECT >
+                      BBOX-MAX-X(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V2-X OF HITTABLE-OBJECT
+                            TO BBOX-MAX-X(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V2-Y OF HITTABLE-OBJECT <
+                      BBOX-MIN-Y(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V2-Y OF HITTABLE-OBJECT
+                            TO BBOX-MIN-Y(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V2-Y OF HITTABLE-OBJECT >
+                      BBOX-MAX-Y(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V2-Y OF HITTABLE-OBJECT
+                            TO BBOX-MAX-Y(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V2-Z OF HITTABLE-OBJECT <
+                      BBOX-MIN-Z(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V2-Z OF HITTABLE-OBJECT
+                            TO BBOX-MIN-Z(NEXT-SLOT)
+                   END-IF
+                   IF TRIANGLE-OBJ-V2-Z OF HITTABLE-OBJECT >
+                      BBOX-MAX-Z(NEXT-SLOT)
+                       MOVE TRIANGLE-OBJ-V2-Z OF HITTABLE-OBJECT
+                            TO BBOX-MAX-Z(NEXT-SLOT)
+                   END-IF
+                   MOVE 1 TO HITTABLE-BOUNDED(NEXT-SLOT)
+               WHEN OTHER
+      *> PLANE (and anything else unbounded) - no finite box to test,
+      *> so HITTABLE-LIST-HIT always runs the full intersection test
+                   MOVE 0 TO HITTABLE-BOUNDED(NEXT-SLOT)
+           END-EVALUATE
+           EXIT.
+
       *> List hit method (equivalent to bool hit(...) const override)
       *> C++ equivalent: bool hit(const ray& r, interval ray_t, hit_record& rec) const override
       *> Input: RAY-DATA contains ray, HIT-RAY-T contains t interval range
@@ -1316,17 +3115,26 @@
            PERFORM VARYING LIST-INDEX FROM 1 BY 1
                    UNTIL LIST-INDEX > HITTABLE-COUNT
                IF HITTABLE-ACTIVE(LIST-INDEX) = 1
+      *> Cheap bounding-box reject before the full intersection math -
+      *> unbounded objects (HITTABLE-BOUNDED = 0) always fall through
+                   IF HITTABLE-BOUNDED(LIST-INDEX) = 1
+                       PERFORM HITTABLE-BBOX-REJECT-TEST
+                   ELSE
+                       MOVE 0 TO BBOX-REJECTED
+                   END-IF
+
+                   IF BBOX-REJECTED = 0
       *> Copy object from list to working area for hit test
-                   MOVE HITTABLE-TYPE OF HITTABLE-OBJECTS(LIST-INDEX) 
-                        TO HITTABLE-TYPE OF HITTABLE-OBJECT
-                   MOVE HITTABLE-DATA OF HITTABLE-OBJECTS(LIST-INDEX) 
-                        TO HITTABLE-DATA OF HITTABLE-OBJECT
-                   
+                      MOVE HITTABLE-TYPE OF HITTABLE-OBJECTS(LIST-INDEX)
+                           TO HITTABLE-TYPE OF HITTABLE-OBJECT
+                      MOVE HITTABLE-DATA OF HITTABLE-OBJECTS(LIST-INDEX)
+                           TO HITTABLE-DATA OF HITTABLE-OBJECT
+
       *> Test intersection with current object using closer range
       *> if (object->hit(r, ray_t.min, closest_so_far, temp_rec))
-                   MOVE TEMP-TMIN TO HIT-RAY-T-MIN
-                   MOVE CLOSEST-T TO HIT-RAY-T-MAX  *> Only accept closer hits
-                   PERFORM HITTABLE-HIT             *> Test intersection
+                       MOVE TEMP-TMIN TO HIT-RAY-T-MIN
+                       MOVE CLOSEST-T TO HIT-RAY-T-MAX  *> Only accept closer hits
+                       PERFORM HITTABLE-HIT             *> Test intersection
       
 
 
@@ -1351,6 +3159,17 @@
                        MOVE HIT-T TO TEMP-HIT-T
                        MOVE HIT-FRONT-FACE TO TEMP-HIT-FRONT-FACE
                        MOVE HIT-OCCURRED TO TEMP-HIT-OCCURRED
+                       MOVE HIT-MATERIAL-TYPE TO TEMP-HIT-MATERIAL-TYPE
+                       MOVE HIT-MATERIAL-ALBEDO-R
+                            TO TEMP-HIT-MATERIAL-ALBEDO-R
+                       MOVE HIT-MATERIAL-ALBEDO-G
+                            TO TEMP-HIT-MATERIAL-ALBEDO-G
+                       MOVE HIT-MATERIAL-ALBEDO-B
+                            TO TEMP-HIT-MATERIAL-ALBEDO-B
+                       MOVE HIT-MATERIAL-FUZZ TO TEMP-HIT-MATERIAL-FUZZ
+                       MOVE HIT-MATERIAL-REFRACTION-INDEX
+                            TO TEMP-HIT-MATERIAL-REFRACTION-INDEX
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
@@ -1368,23 +3187,192 @@
                MOVE TEMP-HIT-T TO HIT-T
                MOVE TEMP-HIT-FRONT-FACE TO HIT-FRONT-FACE
                MOVE TEMP-HIT-OCCURRED TO HIT-OCCURRED
+               MOVE TEMP-HIT-MATERIAL-TYPE TO HIT-MATERIAL-TYPE
+               MOVE TEMP-HIT-MATERIAL-ALBEDO-R TO HIT-MATERIAL-ALBEDO-R
+               MOVE TEMP-HIT-MATERIAL-ALBEDO-G TO HIT-MATERIAL-ALBEDO-G
+               MOVE TEMP-HIT-MATERIAL-ALBEDO-B TO HIT-MATERIAL-ALBEDO-B
+               MOVE TEMP-HIT-MATERIAL-FUZZ TO HIT-MATERIAL-FUZZ
+               MOVE TEMP-HIT-MATERIAL-REFRACTION-INDEX
+                    TO HIT-MATERIAL-REFRACTION-INDEX
                MOVE 1 TO HIT-RESULT             *> Return true - hit found
            ELSE
                MOVE 0 TO HIT-RESULT             *> Return false - no hits
                MOVE 0 TO HIT-OCCURRED
            END-IF
            EXIT.
-           
+
+      *> Cheap axis-aligned bounding box reject test (slab method) run
+      *> by HITTABLE-LIST-HIT before the full per-type intersection math
+      *> Input: LIST-INDEX selects the box, RAY-DATA the ray, TEMP-TMIN/
+      *> CLOSEST-T the current search interval
+      *> Output: BBOX-REJECTED = 1 if the ray cannot hit the box within
+      *> that interval, 0 if the full intersection test should still run
+       HITTABLE-BBOX-REJECT-TEST.
+           MOVE 0 TO BBOX-REJECTED
+           MOVE TEMP-TMIN TO BBOX-TMIN
+           MOVE CLOSEST-T TO BBOX-TMAX
+
+      *> X slab
+           IF RAY-DIR-X = 0
+               IF RAY-ORIGIN-X < BBOX-MIN-X(LIST-INDEX) OR
+                  RAY-ORIGIN-X > BBOX-MAX-X(LIST-INDEX)
+                   MOVE 1 TO BBOX-REJECTED
+               END-IF
+           ELSE
+               COMPUTE BBOX-T0 =
+                   (BBOX-MIN-X(LIST-INDEX) - RAY-ORIGIN-X) / RAY-DIR-X
+               COMPUTE BBOX-T1 =
+                   (BBOX-MAX-X(LIST-INDEX) - RAY-ORIGIN-X) / RAY-DIR-X
+               IF BBOX-T0 > BBOX-T1
+                   MOVE BBOX-T0 TO BBOX-TEMP
+                   MOVE BBOX-T1 TO BBOX-T0
+                   MOVE BBOX-TEMP TO BBOX-T1
+               END-IF
+               IF BBOX-T0 > BBOX-TMIN
+                   MOVE BBOX-T0 TO BBOX-TMIN
+               END-IF
+               IF BBOX-T1 < BBOX-TMAX
+                   MOVE BBOX-T1 TO BBOX-TMAX
+               END-IF
+               IF BBOX-TMAX <= BBOX-TMIN
+                   MOVE 1 TO BBOX-REJECTED
+               END-IF
+           END-IF
+
+      *> Y slab
+           IF BBOX-REJECTED = 0
+               IF RAY-DIR-Y = 0
+                   IF RAY-ORIGIN-Y < BBOX-MIN-Y(LIST-INDEX) OR
+                      RAY-ORIGIN-Y > BBOX-MAX-Y(LIST-INDEX)
+                       MOVE 1 TO BBOX-REJECTED
+                   END-IF
+               ELSE
+                   COMPUTE BBOX-T0 =
+                       (BBOX-MIN-Y(LIST-INDEX) - RAY-ORIGIN-Y)
+                       / RAY-DIR-Y
+                   COMPUTE BBOX-T1 =
+                       (BBOX-MAX-Y(LIST-INDEX) - RAY-ORIGIN-Y)
+                       / RAY-DIR-Y
+                   IF BBOX-T0 > BBOX-T1
+                       MOVE BBOX-T0 TO BBOX-TEMP
+                       MOVE BBOX-T1 TO BBOX-T0
+                       MOVE BBOX-TEMP TO BBOX-T1
+                   END-IF
+                   IF BBOX-T0 > BBOX-TMIN
+                       MOVE BBOX-T0 TO BBOX-TMIN
+                   END-IF
+                   IF BBOX-T1 < BBOX-TMAX
+                       MOVE BBOX-T1 TO BBOX-TMAX
+                   END-IF
+                   IF BBOX-TMAX <= BBOX-TMIN
+                       MOVE 1 TO BBOX-REJECTED
+                   END-IF
+               END-IF
+           END-IF
+
+      *> Z slab
+           IF BBOX-REJECTED = 0
+               IF RAY-DIR-Z = 0
+                   IF RAY-ORIGIN-Z < BBOX-MIN-Z(LIST-INDEX) OR
+                      RAY-ORIGIN-Z > BBOX-MAX-Z(LIST-INDEX)
+                       MOVE 1 TO BBOX-REJECTED
+                   END-IF
+               ELSE
+                   COMPUTE BBOX-T0 =
+                       (BBOX-MIN-Z(LIST-INDEX) - RAY-ORIGIN-Z)
+                       / RAY-DIR-Z
+                   COMPUTE BBOX-T1 =
+                       (BBOX-MAX-Z(LIST-INDEX) - RAY-ORIGIN-Z)
+                       / RAY-DIR-Z
+                   IF BBOX-T0 > BBOX-T1
+                       MOVE BBOX-T0 TO BBOX-TEMP
+                       MOVE BBOX-T1 TO BBOX-T0
+                       MOVE BBOX-TEMP TO BBOX-T1
+                   END-IF
+                   IF BBOX-T0 > BBOX-TMIN
+                       MOVE BBOX-T0 TO BBOX-TMIN
+                   END-IF
+                   IF BBOX-T1 < BBOX-TMAX
+                       MOVE BBOX-T1 TO BBOX-TMAX
+                   END-IF
+                   IF BBOX-TMAX <= BBOX-TMIN
+                       MOVE 1 TO BBOX-REJECTED
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
       *> Convenience method to add sphere to list
       *> C++ equivalent: list.add(make_shared<sphere>(center, radius))
       *> Input: VEC3-A-X/Y/Z contains center, VEC3-SCALAR contains radius
        HITTABLE-LIST-ADD-SPHERE.
       *> Create sphere object using constructor
            PERFORM SPHERE-CONSTRUCTOR           *> Creates sphere in HITTABLE-OBJECT
-           
+
       *> Add sphere to list
            PERFORM HITTABLE-LIST-ADD           *> Adds HITTABLE-OBJECT to list
            EXIT.
+
+      *> Convenience method to add a sphere with an explicit material
+      *> C++ equivalent: list.add(make_shared<sphere>(center, radius, mat))
+      *> Input: VEC3-A-X/Y/Z contains center, VEC3-SCALAR contains radius
+      *>        MATERIAL-PARAMS contains the material to assign
+       HITTABLE-LIST-ADD-SPHERE-WITH-MATERIAL.
+           PERFORM SPHERE-CONSTRUCTOR           *> Creates sphere with default material
+           PERFORM MATERIAL-ASSIGN-FROM-PARAMS  *> Overrides material from MATERIAL-PARAMS
+           PERFORM HITTABLE-LIST-ADD           *> Adds HITTABLE-OBJECT to list
+           EXIT.
+
+      *> Convenience method to add a plane to list
+      *> Input: VEC3-A-X/Y/Z contains a point on the plane,
+      *>        VEC3-B-X/Y/Z contains the plane normal
+       HITTABLE-LIST-ADD-PLANE.
+           PERFORM PLANE-CONSTRUCTOR            *> Creates plane in HITTABLE-OBJECT
+           PERFORM HITTABLE-LIST-ADD           *> Adds HITTABLE-OBJECT to list
+           EXIT.
+
+      *> Convenience method to add a plane with an explicit material
+      *> Input: VEC3-A-X/Y/Z contains a point on the plane,
+      *>        VEC3-B-X/Y/Z contains the plane normal
+      *>        MATERIAL-PARAMS contains the material to assign
+       HITTABLE-LIST-ADD-PLANE-WITH-MATERIAL.
+           PERFORM PLANE-CONSTRUCTOR            *> Creates plane with default material
+           PERFORM MATERIAL-ASSIGN-FROM-PARAMS  *> Overrides material from MATERIAL-PARAMS
+           PERFORM HITTABLE-LIST-ADD           *> Adds HITTABLE-OBJECT to list
+           EXIT.
+
+      *> Convenience method to add a triangle to list
+      *> Input: VEC3-A-X/Y/Z contains vertex 0, VEC3-B-X/Y/Z contains
+      *>        vertex 1, VEC3-TEMP-X/Y/Z contains vertex 2
+       HITTABLE-LIST-ADD-TRIANGLE.
+           PERFORM TRIANGLE-CONSTRUCTOR         *> Creates triangle in HITTABLE-OBJECT
+           PERFORM HITTABLE-LIST-ADD           *> Adds HITTABLE-OBJECT to list
+           EXIT.
+
+      *> Convenience method to add a triangle with an explicit material
+      *> Input: VEC3-A-X/Y/Z contains vertex 0, VEC3-B-X/Y/Z contains
+      *>        vertex 1, VEC3-TEMP-X/Y/Z contains vertex 2
+      *>        MATERIAL-PARAMS contains the material to assign
+       HITTABLE-LIST-ADD-TRIANGLE-WITH-MATERIAL.
+           PERFORM TRIANGLE-CONSTRUCTOR         *> Creates triangle with default material
+           PERFORM MATERIAL-ASSIGN-FROM-PARAMS  *> Overrides material from MATERIAL-PARAMS
+           PERFORM HITTABLE-LIST-ADD           *> Adds HITTABLE-OBJECT to list
+           EXIT.
+
+      *> Copy a material description from the MATERIAL-PARAMS scratch
+      *> area onto the object currently held in HITTABLE-OBJECT
+       MATERIAL-ASSIGN-FROM-PARAMS.
+           MOVE MATERIAL-PARAM-TYPE TO MATERIAL-TYPE OF HITTABLE-OBJECT
+           MOVE MATERIAL-PARAM-ALBEDO-R
+                TO MATERIAL-ALBEDO-R OF HITTABLE-OBJECT
+           MOVE MATERIAL-PARAM-ALBEDO-G
+                TO MATERIAL-ALBEDO-G OF HITTABLE-OBJECT
+           MOVE MATERIAL-PARAM-ALBEDO-B
+                TO MATERIAL-ALBEDO-B OF HITTABLE-OBJECT
+           MOVE MATERIAL-PARAM-FUZZ TO MATERIAL-FUZZ OF HITTABLE-OBJECT
+           MOVE MATERIAL-PARAM-REFRACTION-INDEX
+                TO MATERIAL-REFRACTION-INDEX OF HITTABLE-OBJECT
+           EXIT.
            
       *>****************************************************************
       *> MATHEMATICAL UTILITY FUNCTIONS - rtweekend.h Equivalents      *
@@ -1436,9 +3424,69 @@
       *> Output: VEC3-SCALAR contains random value in range [min, max)
        RANDOM-DOUBLE-RANGE.
       *> Generate random value in specified range
-           COMPUTE VEC3-SCALAR = VEC3-A-X + (FUNCTION RANDOM * (VEC3-A-Y - VEC3-A-X))
+           COMPUTE VEC3-SCALAR =
+                   VEC3-A-X + (FUNCTION RANDOM * (VEC3-A-Y - VEC3-A-X))
            EXIT.
-           
+
+      *> Random unit vector (equivalent to C++ random_unit_vector())
+      *> Uses rejection sampling: pick random points in [-1,1]^3 until one
+      *> falls inside the unit sphere, then normalize it.
+      *> Output: RANDOM-UNIT-X/Y/Z contains a uniformly distributed unit vector
+       RANDOM-UNIT-VECTOR.
+           MOVE 0 TO RANDOM-VECTOR-FOUND
+           PERFORM RANDOM-UNIT-VECTOR-TRY UNTIL RANDOM-VECTOR-FOUND = 1
+           EXIT.
+
+      *> One rejection-sampling attempt for RANDOM-UNIT-VECTOR
+       RANDOM-UNIT-VECTOR-TRY.
+           MOVE -1.0 TO VEC3-A-X
+           MOVE 1.0 TO VEC3-A-Y
+           PERFORM RANDOM-DOUBLE-RANGE
+           MOVE VEC3-SCALAR TO VEC3-TEMP-X
+           PERFORM RANDOM-DOUBLE-RANGE
+           MOVE VEC3-SCALAR TO VEC3-TEMP-Y
+           PERFORM RANDOM-DOUBLE-RANGE
+           MOVE VEC3-SCALAR TO VEC3-TEMP-Z
+
+           MOVE VEC3-TEMP-X TO VEC3-A-X
+           MOVE VEC3-TEMP-Y TO VEC3-A-Y
+           MOVE VEC3-TEMP-Z TO VEC3-A-Z
+           PERFORM VEC3-LENGTH-SQUARED-A
+
+           IF VEC3-LENGTH-SQR > 0.000001 AND VEC3-LENGTH-SQR <= 1.0
+               PERFORM VEC3-UNIT-VECTOR-A
+               MOVE VEC3-RESULT-X TO RANDOM-UNIT-X
+               MOVE VEC3-RESULT-Y TO RANDOM-UNIT-Y
+               MOVE VEC3-RESULT-Z TO RANDOM-UNIT-Z
+               MOVE 1 TO RANDOM-VECTOR-FOUND
+           END-IF
+           EXIT.
+
+      *> Random point in unit disk (equivalent to C++ random_in_unit_disk())
+      *> Uses rejection sampling: pick random points in [-1,1]^2 until one
+      *> falls inside the unit circle.
+      *> Output: DISK-POINT-X/Y contains a point inside the unit disk
+       RANDOM-IN-UNIT-DISK.
+           MOVE 0 TO DISK-POINT-FOUND
+           PERFORM RANDOM-IN-UNIT-DISK-TRY UNTIL DISK-POINT-FOUND = 1
+           EXIT.
+
+      *> One rejection-sampling attempt for RANDOM-IN-UNIT-DISK
+       RANDOM-IN-UNIT-DISK-TRY.
+           MOVE -1.0 TO VEC3-A-X
+           MOVE 1.0 TO VEC3-A-Y
+           PERFORM RANDOM-DOUBLE-RANGE
+           MOVE VEC3-SCALAR TO DISK-POINT-X
+           PERFORM RANDOM-DOUBLE-RANGE
+           MOVE VEC3-SCALAR TO DISK-POINT-Y
+
+           COMPUTE VEC3-LENGTH-SQR = (DISK-POINT-X * DISK-POINT-X) +
+                                     (DISK-POINT-Y * DISK-POINT-Y)
+           IF VEC3-LENGTH-SQR <= 1.0
+               MOVE 1 TO DISK-POINT-FOUND
+           END-IF
+           EXIT.
+
       *>****************************************************************
       *> INTERVAL CLASS PROCEDURES - Range/Interval Operations         *
       *>****************************************************************
